@@ -0,0 +1,194 @@
+      ******************************************************************
+      *    [MF-RD] Traitement de nuit : liste les adhérents clôturés   *
+      *    ou désactivés la veille, pour rapprochement avec les        *
+      *    services qui suivent les résiliations.                      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rapclos.
+       AUTHOR. Martial&Remi.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CF-UUID
+               ALTERNATE RECORD KEY IS CF-CODE-SECU WITH DUPLICATES
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "CLOSEDADH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-FILE-RECORD.
+           05 CF-DATA.
+               COPY 'customer-fields-cf.cpy'.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-STATUS      PIC X(02).
+           88 WS-CUS-FS-OK              VALUE '00'.
+
+       01  WS-REPORT-FILE-STATUS        PIC X(02).
+           88 WS-REP-FS-OK              VALUE '00'.
+
+       01  WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+           88 WS-EOF-YES                VALUE 'Y'.
+           88 WS-EOF-NO                 VALUE 'N'.
+
+      *    [MF-RD] Date de la veille, au format JJ-MM-AAAA utilisé par
+      *    CF-CLOSE-DATE, calculée à partir de la date système.
+       01  WS-TODAY-YYYYMMDD            PIC 9(08).
+       01  WS-TODAY-INTEGER             PIC 9(07).
+       01  WS-YESTERDAY-INTEGER         PIC 9(07).
+       01  WS-YESTERDAY-YYYYMMDD        PIC 9(08).
+       01  WS-YESTERDAY-DATE.
+           05 WS-YD-DAYS                PIC X(02).
+           05 FILLER                    PIC X(01) VALUE '-'.
+           05 WS-YD-MONTH                PIC X(02).
+           05 FILLER                    PIC X(01) VALUE '-'.
+           05 WS-YD-YEAR                PIC X(04).
+
+       01  WS-REPORT-COUNT              PIC 9(05) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DL-UUID                PIC X(36).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-DL-LASTNAME            PIC X(20).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-DL-FIRSTNAME           PIC X(20).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-DL-CLOSE-DATE          PIC X(10).
+
+       01  WS-HEADING-LINE-1     PIC X(60)
+               VALUE 'RAPPROCHEMENT ADHERENTS CLOTURES/DESACTIVES'.
+       01  WS-HEADING-LINE-2.
+           05 FILLER                    PIC X(15)
+                  VALUE 'Date traitee : '.
+           05 WS-HL2-DATE                PIC X(10).
+       01  WS-SUMMARY-LINE.
+           05 FILLER            PIC X(20) VALUE 'Nombre d''adherents:'.
+           05 WS-SL-COUNT        PIC ZZZZ9.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           PERFORM 1000-START-INITIALIZE
+              THRU END-1000-INITIALIZE.
+
+           PERFORM 2000-START-PROCESS-CUSTOMERS
+              THRU END-2000-PROCESS-CUSTOMERS.
+
+           PERFORM 3000-START-WRITE-SUMMARY
+              THRU END-3000-WRITE-SUMMARY.
+
+           PERFORM 4000-START-CLOSE-FILES
+              THRU END-4000-CLOSE-FILES.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [MF-RD] Ouvre les fichiers et calcule la date de la veille. *
+      ******************************************************************
+       1000-START-INITIALIZE.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+      *    [MF-RD] Fichier des adhérents absent ou inaccessible :
+      *    aucun compte-rendu possible, on saute directement à la
+      *    fin de fichier pour ne produire que l'entête et le total
+      *    à zéro plutôt que de lire un fichier non ouvert.
+           IF NOT WS-CUS-FS-OK THEN
+               SET WS-EOF-YES TO TRUE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+           COMPUTE WS-YESTERDAY-INTEGER = WS-TODAY-INTEGER - 1.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-YESTERDAY-INTEGER)
+                                          TO WS-YESTERDAY-YYYYMMDD.
+
+           MOVE WS-YESTERDAY-YYYYMMDD(7:2) TO WS-YD-DAYS.
+           MOVE WS-YESTERDAY-YYYYMMDD(5:2) TO WS-YD-MONTH.
+           MOVE WS-YESTERDAY-YYYYMMDD(1:4) TO WS-YD-YEAR.
+
+           MOVE WS-YESTERDAY-DATE TO WS-HL2-DATE.
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-1.
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-2.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+       END-1000-INITIALIZE.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Parcourt le fichier des adhérents et imprime ceux   *
+      *    clôturés ou désactivés la veille.                           *
+      ******************************************************************
+       2000-START-PROCESS-CUSTOMERS.
+           PERFORM 2010-READ-NEXT-CUSTOMER
+              THRU END-2010-READ-NEXT-CUSTOMER
+              UNTIL WS-EOF-YES.
+       END-2000-PROCESS-CUSTOMERS.
+           EXIT.
+
+       2010-READ-NEXT-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-YES TO TRUE
+               NOT AT END
+                   PERFORM 2020-EVALUATE-CUSTOMER
+                      THRU END-2020-EVALUATE-CUSTOMER
+           END-READ.
+       END-2010-READ-NEXT-CUSTOMER.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Sélectionne les fiches inactives clôturées la veille*
+      *    et les imprime sur le rapport.                               *
+      ******************************************************************
+       2020-EVALUATE-CUSTOMER.
+           IF     CF-ACTIVE     EQUAL 'N'
+              AND CF-CLOSE-DATE EQUAL WS-YESTERDAY-DATE THEN
+
+               MOVE CF-UUID       TO WS-DL-UUID
+               MOVE CF-LASTNAME   TO WS-DL-LASTNAME
+               MOVE CF-FIRSTNAME  TO WS-DL-FIRSTNAME
+               MOVE CF-CLOSE-DATE TO WS-DL-CLOSE-DATE
+
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-REPORT-COUNT
+           END-IF.
+       END-2020-EVALUATE-CUSTOMER.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Imprime le nombre total d'adhérents du rapport.     *
+      ******************************************************************
+       3000-START-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-REPORT-COUNT TO WS-SL-COUNT.
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+       END-3000-WRITE-SUMMARY.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Referme les fichiers.                                *
+      ******************************************************************
+       4000-START-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE REPORT-FILE.
+       END-4000-CLOSE-FILES.
+           EXIT.
