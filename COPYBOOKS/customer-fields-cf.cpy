@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    [MF-RD] Champs de la fiche adhérent, vue fichier CUSTOMER    *
+      *    (préfixe CF-). Même structure que 'customer-fields.cpy'.     *
+      ******************************************************************
+           10 CF-UUID        PIC X(36).
+           10 CF-GENDER      PIC X(10).
+           10 CF-LASTNAME    PIC X(20).
+           10 CF-FIRSTNAME   PIC X(20).
+           10 CF-ADRESS1	 PIC X(50).
+           10 CF-ADRESS2	 PIC X(50).
+           10 CF-ZIPCODE	 PIC X(15).
+           10 CF-TOWN	     PIC X(50).
+           10 CF-COUNTRY	 PIC X(20).
+           10 CF-PHONE	     PIC X(10).
+           10 CF-MAIL	     PIC X(50).
+           10 CF-BIRTH-DATE  PIC X(10).
+           10 CF-DOCTOR	     PIC X(50).
+           10 CF-CODE-SECU   PIC 9(15).
+           10 CF-CODE-IBAN   PIC X(34).
+           10 CF-NBCHILDREN  PIC 9(03).
+           10 CF-COUPLE      PIC X(05).
+           10 CF-CREATE-DATE PIC X(10).
+           10 CF-UPDATE-DATE PIC X(10).
+           10 CF-CLOSE-DATE  PIC X(10).
+           10 CF-ACTIVE	     PIC X(01).
+           10 CF-EMERG-NAME  PIC X(40).
+           10 CF-EMERG-PHONE PIC X(10).
+           10 CF-PLAN-CODE   PIC X(10).
