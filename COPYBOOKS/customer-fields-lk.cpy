@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    [MF-RD] Champs de la fiche adhérent, vue LINKAGE SECTION     *
+      *    (préfixe LK-CUS-). Même structure que 'customer-fields.cpy', *
+      *    à inclure sous un groupe de niveau 05 dans les programmes    *
+      *    qui reçoivent la fiche par référence (scback, menucust).     *
+      ******************************************************************
+           10 LK-CUS-UUID        PIC X(36).
+           10 LK-CUS-GENDER      PIC X(10).
+           10 LK-CUS-LASTNAME    PIC X(20).
+           10 LK-CUS-FIRSTNAME   PIC X(20).
+           10 LK-CUS-ADRESS1	 PIC X(50).
+           10 LK-CUS-ADRESS2	 PIC X(50).
+           10 LK-CUS-ZIPCODE	 PIC X(15).
+           10 LK-CUS-TOWN	     PIC X(50).
+           10 LK-CUS-COUNTRY	 PIC X(20).
+           10 LK-CUS-PHONE	     PIC X(10).
+           10 LK-CUS-MAIL	     PIC X(50).
+           10 LK-CUS-BIRTH-DATE  PIC X(10).
+           10 LK-CUS-DOCTOR	     PIC X(50).
+           10 LK-CUS-CODE-SECU   PIC 9(15).
+           10 LK-CUS-CODE-IBAN   PIC X(34).
+           10 LK-CUS-NBCHILDREN  PIC 9(03).
+           10 LK-CUS-COUPLE      PIC X(05).
+           10 LK-CUS-CREATE-DATE PIC X(10).
+           10 LK-CUS-UPDATE-DATE PIC X(10).
+           10 LK-CUS-CLOSE-DATE  PIC X(10).
+           10 LK-CUS-ACTIVE	     PIC X(01).
+           10 LK-CUS-EMERG-NAME  PIC X(40).
+           10 LK-CUS-EMERG-PHONE PIC X(10).
+           10 LK-CUS-PLAN-CODE   PIC X(10).
