@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    [MF-RD] Champs de la fiche adhérent, vue LINKAGE SECTION     *
+      *    d'une entrée de la liste de résultats (préfixe LK-CUL-).     *
+      *    Même structure que 'customer-fields.cpy'.                    *
+      ******************************************************************
+           10 LK-CUL-UUID        PIC X(36).
+           10 LK-CUL-GENDER      PIC X(10).
+           10 LK-CUL-LASTNAME    PIC X(20).
+           10 LK-CUL-FIRSTNAME   PIC X(20).
+           10 LK-CUL-ADRESS1	 PIC X(50).
+           10 LK-CUL-ADRESS2	 PIC X(50).
+           10 LK-CUL-ZIPCODE	 PIC X(15).
+           10 LK-CUL-TOWN	     PIC X(50).
+           10 LK-CUL-COUNTRY	 PIC X(20).
+           10 LK-CUL-PHONE	     PIC X(10).
+           10 LK-CUL-MAIL	     PIC X(50).
+           10 LK-CUL-BIRTH-DATE  PIC X(10).
+           10 LK-CUL-DOCTOR	     PIC X(50).
+           10 LK-CUL-CODE-SECU   PIC 9(15).
+           10 LK-CUL-CODE-IBAN   PIC X(34).
+           10 LK-CUL-NBCHILDREN  PIC 9(03).
+           10 LK-CUL-COUPLE      PIC X(05).
+           10 LK-CUL-CREATE-DATE PIC X(10).
+           10 LK-CUL-UPDATE-DATE PIC X(10).
+           10 LK-CUL-CLOSE-DATE  PIC X(10).
+           10 LK-CUL-ACTIVE	     PIC X(01).
+           10 LK-CUL-EMERG-NAME  PIC X(40).
+           10 LK-CUL-EMERG-PHONE PIC X(10).
+           10 LK-CUL-PLAN-CODE   PIC X(10).
