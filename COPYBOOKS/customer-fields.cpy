@@ -0,0 +1,31 @@
+      ******************************************************************
+      *    [MF-RD] Champs communs de la fiche adhérent. Copié sous un   *
+      *    groupe de niveau 05 par les programmes qui manipulent        *
+      *    l'adhérent (scfront, scback, menucust, ...) pour garder une  *
+      *    seule définition de la structure, que ce soit pour une       *
+      *    fiche unique ou pour une entrée de liste de résultats.       *
+      ******************************************************************
+           10 WS-CUS-UUID        PIC X(36).
+           10 WS-CUS-GENDER      PIC X(10).
+           10 WS-CUS-LASTNAME    PIC X(20).
+           10 WS-CUS-FIRSTNAME   PIC X(20).
+           10 WS-CUS-ADRESS1	 PIC X(50).
+           10 WS-CUS-ADRESS2	 PIC X(50).
+           10 WS-CUS-ZIPCODE	 PIC X(15).
+           10 WS-CUS-TOWN	     PIC X(50).
+           10 WS-CUS-COUNTRY	 PIC X(20).
+           10 WS-CUS-PHONE	     PIC X(10).
+           10 WS-CUS-MAIL	     PIC X(50).
+           10 WS-CUS-BIRTH-DATE  PIC X(10).
+           10 WS-CUS-DOCTOR	     PIC X(50).
+           10 WS-CUS-CODE-SECU   PIC 9(15).
+           10 WS-CUS-CODE-IBAN   PIC X(34).
+           10 WS-CUS-NBCHILDREN  PIC 9(03).
+           10 WS-CUS-COUPLE      PIC X(05).
+           10 WS-CUS-CREATE-DATE PIC X(10).
+           10 WS-CUS-UPDATE-DATE PIC X(10).
+           10 WS-CUS-CLOSE-DATE  PIC X(10).
+           10 WS-CUS-ACTIVE	     PIC X(01).
+           10 WS-CUS-EMERG-NAME  PIC X(40).
+           10 WS-CUS-EMERG-PHONE PIC X(10).
+           10 WS-CUS-PLAN-CODE   PIC X(10).
