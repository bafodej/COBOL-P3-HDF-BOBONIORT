@@ -0,0 +1,44 @@
+      ******************************************************************
+      *    [MF-RD] Liste des adhérents remontés par une recherche       *
+      *    scback lorsque plusieurs fiches correspondent aux critères   *
+      *    saisis (nom + prénom + date de naissance, etc). Le nombre    *
+      *    de fiches trouvées est porté par WS-CUSTOMER-MATCH-COUNT ;   *
+      *    scfront s'en sert pour savoir s'il doit afficher la liste    *
+      *    de sélection avant d'aller dans menucust.                    *
+      ******************************************************************
+       01  WS-CUSTOMER-MATCH-COUNT   PIC 9(03).
+      *    [MF-RD] WS-CUSTOMER-MATCH-COUNT peut dépasser 15 (ex. un
+      *    médecin traitant avec plus de 15 patients) alors que seules
+      *    les 15 premières fiches sont recopiées dans WS-CUSTOMER-LIST ;
+      *    ce commutateur indique à scfront que la liste affichée n'est
+      *    pas complète.
+       01  WS-CUSTOMER-TRUNCATED-SWITCH PIC X(01) VALUE 'N'.
+           88 WS-CUSTOMER-LIST-TRUNCATED    VALUE 'Y'.
+           88 WS-CUSTOMER-LIST-NOT-TRUNCATED VALUE 'N'.
+       01  WS-CUSTOMER-LIST.
+           05 WS-CUL-ENTRY OCCURS 15 TIMES INDEXED BY WS-CUL-IDX.
+              COPY 'customer-fields.cpy'
+              REPLACING ==WS-CUS-UUID==        BY ==WS-CUL-UUID==
+                        ==WS-CUS-GENDER==      BY ==WS-CUL-GENDER==
+                        ==WS-CUS-LASTNAME==    BY ==WS-CUL-LASTNAME==
+                        ==WS-CUS-FIRSTNAME==   BY ==WS-CUL-FIRSTNAME==
+                        ==WS-CUS-ADRESS1==     BY ==WS-CUL-ADRESS1==
+                        ==WS-CUS-ADRESS2==     BY ==WS-CUL-ADRESS2==
+                        ==WS-CUS-ZIPCODE==     BY ==WS-CUL-ZIPCODE==
+                        ==WS-CUS-TOWN==        BY ==WS-CUL-TOWN==
+                        ==WS-CUS-COUNTRY==     BY ==WS-CUL-COUNTRY==
+                        ==WS-CUS-PHONE==       BY ==WS-CUL-PHONE==
+                        ==WS-CUS-MAIL==        BY ==WS-CUL-MAIL==
+                        ==WS-CUS-BIRTH-DATE==  BY ==WS-CUL-BIRTH-DATE==
+                        ==WS-CUS-DOCTOR==      BY ==WS-CUL-DOCTOR==
+                        ==WS-CUS-CODE-SECU==   BY ==WS-CUL-CODE-SECU==
+                        ==WS-CUS-CODE-IBAN==   BY ==WS-CUL-CODE-IBAN==
+                        ==WS-CUS-NBCHILDREN==  BY ==WS-CUL-NBCHILDREN==
+                        ==WS-CUS-COUPLE==      BY ==WS-CUL-COUPLE==
+                        ==WS-CUS-CREATE-DATE== BY ==WS-CUL-CREATE-DATE==
+                        ==WS-CUS-UPDATE-DATE== BY ==WS-CUL-UPDATE-DATE==
+                        ==WS-CUS-CLOSE-DATE==  BY ==WS-CUL-CLOSE-DATE==
+                        ==WS-CUS-ACTIVE==      BY ==WS-CUL-ACTIVE==
+                        ==WS-CUS-EMERG-NAME==  BY ==WS-CUL-EMERG-NAME==
+                        ==WS-CUS-EMERG-PHONE== BY ==WS-CUL-EMERG-PHONE==
+                        ==WS-CUS-PLAN-CODE==   BY ==WS-CUL-PLAN-CODE==.
