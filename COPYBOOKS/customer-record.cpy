@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    [MF-RD] Fiche adhérent complète (01 WS-CUSTOMER). Copie      *
+      *    les champs communs de 'customer-fields.cpy' pour éviter de   *
+      *    dupliquer la structure dans chaque programme.                *
+      ******************************************************************
+       01  WS-CUSTOMER.
+           05 WS-CUSTOMER-DATA.
+               COPY 'customer-fields.cpy'.
