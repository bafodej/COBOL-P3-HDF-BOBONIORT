@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    [MF-RD] Champs de la fiche membre de famille, vue fichier    *
+      *    FAMILY-MEMBER (préfixe FMF-). Même structure que             *
+      *    'family-fields.cpy'.                                         *
+      ******************************************************************
+           10 FMF-MEMBER-UUID   PIC X(36).
+           10 FMF-OWNER-UUID    PIC X(36).
+           10 FMF-LASTNAME      PIC X(20).
+           10 FMF-FIRSTNAME     PIC X(20).
+           10 FMF-BIRTH-DATE    PIC X(10).
+           10 FMF-CODE-SECU     PIC 9(15).
+           10 FMF-RELATIONSHIP  PIC X(10).
+           10 FMF-CREATE-DATE   PIC X(10).
