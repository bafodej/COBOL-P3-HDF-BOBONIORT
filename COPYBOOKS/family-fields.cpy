@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    [MF-RD] Champs d'une fiche membre de la famille d'un         *
+      *    adhérent (conjoint, enfant, ...). Chaque fiche est rattachée *
+      *    à l'adhérent titulaire par WS-FAM-OWNER-UUID, qui reprend    *
+      *    WS-CUS-UUID de 'customer-fields.cpy'.                        *
+      ******************************************************************
+           10 WS-FAM-MEMBER-UUID   PIC X(36).
+           10 WS-FAM-OWNER-UUID    PIC X(36).
+           10 WS-FAM-LASTNAME      PIC X(20).
+           10 WS-FAM-FIRSTNAME     PIC X(20).
+           10 WS-FAM-BIRTH-DATE    PIC X(10).
+           10 WS-FAM-CODE-SECU     PIC 9(15).
+           10 WS-FAM-RELATIONSHIP  PIC X(10).
+           10 WS-FAM-CREATE-DATE   PIC X(10).
