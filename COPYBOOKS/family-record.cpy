@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    [MF-RD] Fiche membre de famille complète (01 WS-FAMILY-      *
+      *    MEMBER). Copie les champs communs de 'family-fields.cpy'     *
+      *    pour éviter de dupliquer la structure dans chaque programme. *
+      ******************************************************************
+       01  WS-FAMILY-MEMBER.
+           05 WS-FAMILY-MEMBER-DATA.
+               COPY 'family-fields.cpy'.
