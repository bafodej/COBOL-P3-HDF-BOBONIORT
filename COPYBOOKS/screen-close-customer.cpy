@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    [MF-RD] Ecran de clôture d'un adhérent. Utilisé par           *
+      *    manacust ; l'identifiant saisi est recherché dans le fichier *
+      *    des adhérents pour être marqué inactif (WS-CUS-ACTIVE) avec  *
+      *    une date de clôture (WS-CUS-CLOSE-DATE).                      *
+      ******************************************************************
+       01  SCREEN-CLOSE-CUSTOMER.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "CLOTURE D'UN ADHERENT".
+           05 LINE 03 COLUMN 01 VALUE "Identifiant       :".
+           05 LINE 03 COLUMN 21 PIC X(36) USING WS-CUS-UUID.
+           05 LINE 05 COLUMN 01 VALUE "Confirmer (O)     :".
+           05 LINE 05 COLUMN 21 PIC X(01) USING WS-CONFIRM.
+           05 LINE 07 COLUMN 01 PIC X(70) USING WS-ERROR-MESSAGE.
