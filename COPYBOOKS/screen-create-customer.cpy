@@ -0,0 +1,51 @@
+      ******************************************************************
+      *    [MF-RD] Ecran de création d'un nouvel adhérent. Utilisé par  *
+      *    manacust ; les champs saisis sont recopiés dans WS-CUSTOMER  *
+      *    (structure partagée avec scfront/scback).                    *
+      ******************************************************************
+       01  SCREEN-CREATE-CUSTOMER.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "CREATION D'UN ADHERENT".
+           05 LINE 03 COLUMN 01 VALUE "Identifiant       :".
+           05 LINE 03 COLUMN 21 PIC X(36) USING WS-CUS-UUID.
+           05 LINE 04 COLUMN 01 VALUE "Nom               :".
+           05 LINE 04 COLUMN 21 PIC X(20) USING WS-CUS-LASTNAME.
+           05 LINE 04 COLUMN 42 VALUE "Prenom            :".
+           05 LINE 04 COLUMN 61 PIC X(20) USING WS-CUS-FIRSTNAME.
+           05 LINE 05 COLUMN 01 VALUE "Genre             :".
+           05 LINE 05 COLUMN 21 PIC X(10) USING WS-CUS-GENDER.
+           05 LINE 05 COLUMN 42 VALUE "Date de naissance :".
+           05 LINE 05 COLUMN 61 PIC X(10) USING WS-CUS-BIRTH-DATE.
+           05 LINE 06 COLUMN 01 VALUE "Adresse 1         :".
+           05 LINE 06 COLUMN 21 PIC X(50) USING WS-CUS-ADRESS1.
+           05 LINE 07 COLUMN 01 VALUE "Adresse 2         :".
+           05 LINE 07 COLUMN 21 PIC X(50) USING WS-CUS-ADRESS2.
+           05 LINE 08 COLUMN 01 VALUE "Code postal       :".
+           05 LINE 08 COLUMN 21 PIC X(15) USING WS-CUS-ZIPCODE.
+           05 LINE 08 COLUMN 42 VALUE "Pays              :".
+           05 LINE 08 COLUMN 61 PIC X(20) USING WS-CUS-COUNTRY.
+           05 LINE 09 COLUMN 01 VALUE "Ville             :".
+           05 LINE 09 COLUMN 21 PIC X(50) USING WS-CUS-TOWN.
+           05 LINE 10 COLUMN 01 VALUE "Telephone         :".
+           05 LINE 10 COLUMN 21 PIC X(10) USING WS-CUS-PHONE.
+           05 LINE 10 COLUMN 42 VALUE "Code mutuelle     :".
+           05 LINE 10 COLUMN 61 PIC X(10) USING WS-CUS-PLAN-CODE.
+           05 LINE 11 COLUMN 01 VALUE "Adresse mail      :".
+           05 LINE 11 COLUMN 21 PIC X(50) USING WS-CUS-MAIL.
+           05 LINE 12 COLUMN 01 VALUE "Medecin traitant  :".
+           05 LINE 12 COLUMN 21 PIC X(50) USING WS-CUS-DOCTOR.
+           05 LINE 13 COLUMN 01 VALUE "Numero secu       :".
+           05 LINE 13 COLUMN 21 PIC 9(15) USING WS-CUS-CODE-SECU.
+           05 LINE 13 COLUMN 42 VALUE "Tel. urgence      :".
+           05 LINE 13 COLUMN 61 PIC X(10) USING WS-CUS-EMERG-PHONE.
+           05 LINE 14 COLUMN 01 VALUE "IBAN              :".
+           05 LINE 14 COLUMN 21 PIC X(42) USING WS-IBAN-RAW-INPUT.
+           05 LINE 15 COLUMN 01 VALUE "Nombre d'enfants  :".
+           05 LINE 15 COLUMN 21 PIC 9(03) USING WS-CUS-NBCHILDREN.
+           05 LINE 15 COLUMN 42 VALUE "En couple (O/N)   :".
+           05 LINE 15 COLUMN 61 PIC X(05) USING WS-CUS-COUPLE.
+           05 LINE 16 COLUMN 01 VALUE "Contact urgence   :".
+           05 LINE 16 COLUMN 21 PIC X(40) USING WS-CUS-EMERG-NAME.
+           05 LINE 17 COLUMN 01 VALUE "Confirmer (O)     :".
+           05 LINE 17 COLUMN 21 PIC X(01) USING WS-CONFIRM.
+           05 LINE 18 COLUMN 01 PIC X(70) USING WS-ERROR-MESSAGE.
