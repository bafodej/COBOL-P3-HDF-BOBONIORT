@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    [MF-RD] Ecran d'ajout d'un membre de la famille d'un         *
+      *    adhérent. Utilisé par manafam ; les champs saisis sont       *
+      *    recopiés dans WS-FAMILY-MEMBER.                              *
+      ******************************************************************
+       01  SCREEN-CREATE-FAMILY-MEMBER.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "AJOUT D'UN MEMBRE DE LA FAMILLE".
+           05 LINE 03 COLUMN 01 VALUE "Identifiant       :".
+           05 LINE 03 COLUMN 21 PIC X(36) USING WS-FAM-MEMBER-UUID.
+           05 LINE 04 COLUMN 01 VALUE "Nom               :".
+           05 LINE 04 COLUMN 21 PIC X(20) USING WS-FAM-LASTNAME.
+           05 LINE 05 COLUMN 01 VALUE "Prenom            :".
+           05 LINE 05 COLUMN 21 PIC X(20) USING WS-FAM-FIRSTNAME.
+           05 LINE 06 COLUMN 01 VALUE "Date de naissance :".
+           05 LINE 06 COLUMN 21 PIC X(10) USING WS-FAM-BIRTH-DATE.
+           05 LINE 07 COLUMN 01 VALUE "Numero secu       :".
+           05 LINE 07 COLUMN 21 PIC 9(15) USING WS-FAM-CODE-SECU.
+           05 LINE 08 COLUMN 01 VALUE "Lien de parente   :".
+           05 LINE 08 COLUMN 21 PIC X(10) USING WS-FAM-RELATIONSHIP.
+           05 LINE 10 COLUMN 01 VALUE "Confirmer (O)     :".
+           05 LINE 10 COLUMN 21 PIC X(01) USING WS-CONFIRM.
+           05 LINE 11 COLUMN 01 PIC X(70) USING WS-ERROR-MESSAGE.
