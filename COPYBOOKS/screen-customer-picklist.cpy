@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    [MF-RD] Ecran de sélection lorsque la recherche remonte      *
+      *    plusieurs adhérents (code 2/3). scfront formate au           *
+      *    préalable une ligne "NOM PRENOM NAISSANCE VILLE" par         *
+      *    résultat dans WS-CUL-DISPLAY-LINE(01) à (15) ; l'opérateur   *
+      *    saisit le numéro de ligne de la fiche à ouvrir dans          *
+      *    SC-PICK-CHOICE. WS-TRUNCATION-MESSAGE reste à blanc sauf     *
+      *    si plus de 15 fiches correspondent aux critères, auquel cas *
+      *    il indique combien ne sont pas affichées.                    *
+      ******************************************************************
+       01  SCREEN-CUSTOMER-PICKLIST.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "PLUSIEURS ADHERENTS TROUVES.".
+           05 LINE 02 COLUMN 01 VALUE " N  NOM/PRENOM/NAISSANCE/VILLE".
+           05 LINE 03 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(01).
+           05 LINE 04 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(02).
+           05 LINE 05 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(03).
+           05 LINE 06 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(04).
+           05 LINE 07 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(05).
+           05 LINE 08 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(06).
+           05 LINE 09 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(07).
+           05 LINE 10 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(08).
+           05 LINE 11 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(09).
+           05 LINE 12 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(10).
+           05 LINE 13 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(11).
+           05 LINE 14 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(12).
+           05 LINE 15 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(13).
+           05 LINE 16 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(14).
+           05 LINE 17 COLUMN 01 PIC X(80) FROM WS-CUL-DISPLAY-LINE(15).
+           05 LINE 18 COLUMN 01 PIC X(60) FROM WS-TRUNCATION-MESSAGE.
+           05 LINE 19 COLUMN 01 VALUE "Numero de la ligne a ouvrir :".
+           05 LINE 19 COLUMN 31 PIC 9(02) USING SC-PICK-CHOICE.
+           05 LINE 21 COLUMN 01 PIC X(70) USING WS-ERROR-MESSAGE.
