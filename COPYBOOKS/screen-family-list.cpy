@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    [MF-RD] Liste des membres de la famille de l'adhérent en    *
+      *    cours. manafam formate au préalable une ligne "NOM PRENOM   *
+      *    NAISSANCE LIEN" par membre dans WS-FAM-DISPLAY-LINE(01) à   *
+      *    (10).                                                        *
+      ******************************************************************
+       01  SCREEN-FAMILY-LIST.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "MEMBRES DE LA FAMILLE.".
+           05 LINE 02 COLUMN 01 VALUE "NOM/PRENOM/NAISSANCE/LIEN".
+           05 LINE 03 COLUMN 01 PIC X(80) FROM WS-FAM-DISPLAY-LINE(01).
+           05 LINE 04 COLUMN 01 PIC X(80) FROM WS-FAM-DISPLAY-LINE(02).
+           05 LINE 05 COLUMN 01 PIC X(80) FROM WS-FAM-DISPLAY-LINE(03).
+           05 LINE 06 COLUMN 01 PIC X(80) FROM WS-FAM-DISPLAY-LINE(04).
+           05 LINE 07 COLUMN 01 PIC X(80) FROM WS-FAM-DISPLAY-LINE(05).
+           05 LINE 08 COLUMN 01 PIC X(80) FROM WS-FAM-DISPLAY-LINE(06).
+           05 LINE 09 COLUMN 01 PIC X(80) FROM WS-FAM-DISPLAY-LINE(07).
+           05 LINE 10 COLUMN 01 PIC X(80) FROM WS-FAM-DISPLAY-LINE(08).
+           05 LINE 11 COLUMN 01 PIC X(80) FROM WS-FAM-DISPLAY-LINE(09).
+           05 LINE 12 COLUMN 01 PIC X(80) FROM WS-FAM-DISPLAY-LINE(10).
+           05 LINE 14 COLUMN 01 VALUE "Retour (O)        :".
+           05 LINE 14 COLUMN 21 PIC X(01) USING WS-CONFIRM.
+           05 LINE 15 COLUMN 01 PIC X(70) USING WS-ERROR-MESSAGE.
