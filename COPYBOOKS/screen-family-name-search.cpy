@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    [MF-RD] Ecran de recherche d'un membre de la famille de       *
+      *    l'adhérent en cours, par nom et/ou prénom.                    *
+      ******************************************************************
+       01  SCREEN-FAMILY-NAME-SEARCH.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "RECHERCHE D'UN MEMBRE PAR NOM".
+           05 LINE 03 COLUMN 01 VALUE "Nom               :".
+           05 LINE 03 COLUMN 21 PIC X(20) USING WS-FAM-SEARCH-LASTNAME.
+           05 LINE 04 COLUMN 01 VALUE "Prenom            :".
+           05 LINE 04 COLUMN 21 PIC X(20) USING WS-FAM-SEARCH-FIRSTNAME.
+           05 LINE 06 COLUMN 01 PIC X(70) USING WS-ERROR-MESSAGE.
