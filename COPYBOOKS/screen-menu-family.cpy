@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    [MF-RD] Menu de gestion de la famille d'un adhérent, appelé  *
+      *    depuis la fiche adhérent (menucust).                         *
+      ******************************************************************
+       01  SCREEN-MENU-FAMILY.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "GESTION DE LA FAMILLE".
+           05 LINE 03 COLUMN 01 VALUE "1. Ajouter un membre".
+           05 LINE 04 COLUMN 01 VALUE "2. Lister les membres".
+           05 LINE 05 COLUMN 01 VALUE "3. Rechercher un membre par nom".
+           05 LINE 06 COLUMN 01 VALUE "4. Quitter".
+           05 LINE 08 COLUMN 01 VALUE "Votre choix       :".
+           05 LINE 08 COLUMN 21 PIC X(01) USING WS-MENU-CHOICE.
+           05 LINE 10 COLUMN 01 PIC X(70) USING WS-ERROR-MESSAGE.
