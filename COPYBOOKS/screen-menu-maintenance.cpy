@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    [MF-RD] Menu de maintenance des adhérents, appelé par        *
+      *    scfront quand l'opérateur choisit "Retour au menu" plutôt    *
+      *    que de lancer une recherche.                                 *
+      ******************************************************************
+       01  SCREEN-MENU-MAINTENANCE.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "MENU DE MAINTENANCE ADHERENT".
+           05 LINE 03 COLUMN 01 VALUE "1. Creer un nouvel adherent".
+           05 LINE 04 COLUMN 01 VALUE "2. Cloturer un adherent".
+           05 LINE 05 COLUMN 01 VALUE "3. Quitter".
+           05 LINE 07 COLUMN 01 VALUE "Votre choix       :".
+           05 LINE 07 COLUMN 21 PIC X(01) USING WS-MENU-CHOICE.
+           05 LINE 09 COLUMN 01 PIC X(70) USING WS-ERROR-MESSAGE.
