@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    [MF-RD] Ecran de recherche d'un adhérent. Le programme       *
+      *    scfront alimente SC-FIRSTNAME/SC-LASTNAME/SC-BIRTHDATE/      *
+      *    SC-CODE-SECU selon le mode de recherche voulu par            *
+      *    l'opérateur.                                                 *
+      ******************************************************************
+       01  SCREEN-SEARCH-CUSTOMER.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "RECHERCHE D'UN ADHERENT".
+           05 LINE 03 COLUMN 01 VALUE "Prenom            :".
+           05 LINE 03 COLUMN 21 PIC X(20) USING SC-FIRSTNAME.
+           05 LINE 04 COLUMN 01 VALUE "Nom               :".
+           05 LINE 04 COLUMN 21 PIC X(20) USING SC-LASTNAME.
+           05 LINE 05 COLUMN 01 VALUE "Date de naissance :".
+           05 LINE 05 COLUMN 21 PIC X(02) USING SCB-DAYS.
+           05 LINE 05 COLUMN 24 PIC X(02) USING SCB-MONTH.
+           05 LINE 05 COLUMN 27 PIC X(04) USING SCB-YEAR.
+           05 LINE 06 COLUMN 01 VALUE "Numero secu       :".
+           05 LINE 06 COLUMN 21 PIC X(01) USING SCCS-SECU-1.
+           05 LINE 06 COLUMN 23 PIC X(02) USING SCCS-SECU-2.
+           05 LINE 06 COLUMN 26 PIC X(02) USING SCCS-SECU-3.
+           05 LINE 06 COLUMN 29 PIC X(02) USING SCCS-SECU-4.
+           05 LINE 06 COLUMN 32 PIC X(03) USING SCCS-SECU-5.
+           05 LINE 06 COLUMN 36 PIC X(03) USING SCCS-SECU-6.
+           05 LINE 06 COLUMN 40 PIC X(02) USING SCCS-SECU-7.
+           05 LINE 07 COLUMN 01 VALUE "Telephone         :".
+           05 LINE 07 COLUMN 21 PIC X(10) USING SC-PHONE.
+           05 LINE 08 COLUMN 01 VALUE "Adresse mail      :".
+           05 LINE 08 COLUMN 21 PIC X(50) USING SC-MAIL.
+           05 LINE 09 COLUMN 01 VALUE "Medecin traitant  :".
+           05 LINE 09 COLUMN 21 PIC X(50) USING SC-DOCTOR.
+           05 LINE 10 COLUMN 01 VALUE "Rechercher (O/N)  :".
+           05 LINE 10 COLUMN 21 PIC X(01) USING WS-SEARCH-VALIDATION.
+           05 LINE 11 COLUMN 01 VALUE "Retour au menu (O):".
+           05 LINE 11 COLUMN 21 PIC X(01) USING WS-MENU-RETURN.
+           05 LINE 13 COLUMN 01 PIC X(70) USING WS-ERROR-MESSAGE.
