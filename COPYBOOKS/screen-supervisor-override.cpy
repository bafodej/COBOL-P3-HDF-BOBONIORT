@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    [MF-RD] Ecran de déblocage après 5 recherches par numéro de  *
+      *    sécu consécutives sans résultat. Le superviseur doit saisir  *
+      *    son code pour autoriser la reprise des recherches.           *
+      ******************************************************************
+       01  SCREEN-SUPERVISOR-OVERRIDE.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01
+                 VALUE "RECHERCHES BLOQUEES - CODE SUPERVISEUR REQUIS".
+           05 LINE 03 COLUMN 01 VALUE "Code superviseur  :".
+           05 LINE 03 COLUMN 21 PIC X(08) USING SC-SUPERVISOR-INPUT.
+           05 LINE 05 COLUMN 01 PIC X(70) USING WS-ERROR-MESSAGE.
