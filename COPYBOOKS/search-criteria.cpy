@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    [MF-RD] Critères de recherche saisis sur l'écran de          *
+      *    recherche. Partagé entre scfront (SCREEN SECTION +           *
+      *    WORKING-STORAGE) et scback (LINKAGE SECTION) pour que les    *
+      *    deux programmes voient exactement la même structure.         *
+      ******************************************************************
+       01  SCREEN-CUSTOMER.
+           05 SC-FIRSTNAME       PIC X(20).
+           05 SC-LASTNAME        PIC X(20).
+           05 SC-BIRTHDATE.
+               10 SCB-DAYS       PIC X(02).
+               10 FILLER         PIC X(01) VALUE '-'.
+               10 SCB-MONTH      PIC X(02).
+               10 FILLER         PIC X(01) VALUE '-'.
+               10 SCB-YEAR       PIC X(04).
+           05 SC-CODE-SECU.
+               10 SCCS-SECU-1    PIC X(01).
+               10 SCCS-SECU-2    PIC X(02).
+               10 SCCS-SECU-3    PIC X(02).
+               10 SCCS-SECU-4    PIC X(02).
+               10 SCCS-SECU-5    PIC X(03).
+               10 SCCS-SECU-6    PIC X(03).
+               10 SCCS-SECU-7    PIC X(02).
+           05 SC-PHONE           PIC X(10).
+           05 SC-MAIL            PIC X(50).
+           05 SC-DOCTOR          PIC X(50).
