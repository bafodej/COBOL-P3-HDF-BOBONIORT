@@ -0,0 +1,353 @@
+      ******************************************************************
+      *    [MF-RD] Gestion des membres de la famille d'un adhérent      *
+      *    (conjoint, enfants, ...), rattachés à sa fiche par           *
+      *    LK-OWNER-UUID. Reçu de menucust via l'option "Gerer la       *
+      *    famille".                                                    *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. manafam RECURSIVE.
+       AUTHOR. Martial&Remi.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAMILY-MEMBER-FILE ASSIGN TO "FAMILYMBR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FMF-MEMBER-UUID
+               ALTERNATE RECORD KEY IS FMF-OWNER-UUID WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAMILY-MEMBER-FILE.
+       01  FAMILY-MEMBER-FILE-RECORD.
+           05 FMF-DATA.
+               COPY 'family-fields-cf.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS            PIC X(02).
+           88 WS-FS-OK               VALUE '00'.
+           88 WS-FS-NO-FILE          VALUE '35'.
+           88 WS-FS-DUPLICATE-KEY    VALUE '22'.
+           88 WS-FS-NOT-FOUND        VALUE '23'.
+
+       COPY 'family-record.cpy'.
+
+       01  WS-MENU-CHOICE            PIC X(01).
+       01  WS-CONFIRM                PIC X(01).
+       01  WS-ERROR-MESSAGE          PIC X(70).
+
+      *    [MF-RD] Date du jour, au format JJ-MM-AAAA utilisé par
+      *    WS-FAM-BIRTH-DATE, calculée à partir de la date système.
+       01  WS-TODAY-YYYYMMDD         PIC 9(08).
+       01  WS-TODAY-DATE.
+           05 WS-TD-DAYS             PIC X(02).
+           05 FILLER                 PIC X(01) VALUE '-'.
+           05 WS-TD-MONTH            PIC X(02).
+           05 FILLER                 PIC X(01) VALUE '-'.
+           05 WS-TD-YEAR             PIC X(04).
+
+      *    [MF-RD] Liste des membres de la famille de l'adhérent en
+      *    cours, formatée pour l'affichage sur SCREEN-FAMILY-LIST.
+       01  WS-FAMILY-COUNT           PIC 9(02) COMP.
+       01  WS-FAM-DISPLAY-TABLE.
+           05 WS-FAM-DISPLAY-LINE    PIC X(80) OCCURS 10 TIMES
+                                      INDEXED BY WS-FAM-DISP-IDX.
+       01  WS-FAM-LINE-FMT.
+           05 WS-FLF-LASTNAME        PIC X(20).
+           05 WS-FLF-FIRSTNAME       PIC X(20).
+           05 WS-FLF-BIRTHDATE       PIC X(11).
+           05 WS-FLF-RELATIONSHIP    PIC X(10).
+
+      *    [MF-RD] Critères de recherche d'un membre de la famille par
+      *    nom, saisis sur SCREEN-FAMILY-NAME-SEARCH.
+       01  WS-FAM-SEARCH-LASTNAME    PIC X(20).
+       01  WS-FAM-SEARCH-FIRSTNAME   PIC X(20).
+
+       LINKAGE SECTION.
+       01  LK-OWNER-UUID             PIC X(36).
+
+       SCREEN SECTION.
+       COPY 'screen-menu-family.cpy'.
+
+       COPY 'screen-create-family-member.cpy'.
+
+       COPY 'screen-family-list.cpy'.
+
+       COPY 'screen-family-name-search.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-OWNER-UUID.
+       0000-START-MAIN.
+           INITIALIZE WS-MENU-CHOICE
+                      WS-ERROR-MESSAGE.
+
+           PERFORM 1000-START-MENU
+              THRU END-1000-MENU.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [MF-RD] Affiche le menu de gestion de la famille et redirige*
+      *    selon le choix de l'opérateur.                               *
+      ******************************************************************
+       1000-START-MENU.
+           DISPLAY SCREEN-MENU-FAMILY.
+           ACCEPT SCREEN-MENU-FAMILY.
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   PERFORM 2000-START-CREATE-FAMILY-MEMBER
+                      THRU END-2000-CREATE-FAMILY-MEMBER
+                   GO TO 1000-START-MENU
+
+               WHEN '2'
+                   PERFORM 3000-START-LIST-FAMILY-MEMBERS
+                      THRU END-3000-LIST-FAMILY-MEMBERS
+                   GO TO 1000-START-MENU
+
+               WHEN '3'
+                   PERFORM 4000-START-SEARCH-BY-NAME
+                      THRU END-4000-SEARCH-BY-NAME
+                   GO TO 1000-START-MENU
+
+               WHEN '4'
+                   CONTINUE
+
+               WHEN OTHER
+                   MOVE 'Choix invalide.' TO WS-ERROR-MESSAGE
+                   GO TO 1000-START-MENU
+           END-EVALUATE.
+       END-1000-MENU.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Saisie d'un nouveau membre de la famille et          *
+      *    enregistrement dans le fichier FAMILY-MEMBER, rattaché à     *
+      *    l'adhérent en cours par LK-OWNER-UUID.                       *
+      ******************************************************************
+       2000-START-CREATE-FAMILY-MEMBER.
+           INITIALIZE WS-FAMILY-MEMBER
+                      WS-CONFIRM
+                      WS-ERROR-MESSAGE.
+
+           PERFORM 2100-START-CREATE-SCREEN
+              THRU END-2100-CREATE-SCREEN.
+       END-2000-CREATE-FAMILY-MEMBER.
+           EXIT.
+
+       2100-START-CREATE-SCREEN.
+           ACCEPT SCREEN-CREATE-FAMILY-MEMBER.
+
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM.
+           IF WS-CONFIRM NOT EQUAL 'O' THEN
+               MOVE 'Saisie annulee.' TO WS-ERROR-MESSAGE
+               GO TO END-2100-CREATE-SCREEN
+           END-IF.
+
+           IF WS-FAM-MEMBER-UUID EQUAL SPACES THEN
+               MOVE 'Identifiant obligatoire.' TO WS-ERROR-MESSAGE
+               GO TO 2100-START-CREATE-SCREEN
+           END-IF.
+
+           PERFORM 2300-START-SAVE-FAMILY-MEMBER
+              THRU END-2300-SAVE-FAMILY-MEMBER.
+       END-2100-CREATE-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Enregistre le nouveau membre dans le fichier des     *
+      *    membres de famille.                                          *
+      ******************************************************************
+       2300-START-SAVE-FAMILY-MEMBER.
+           MOVE LK-OWNER-UUID TO WS-FAM-OWNER-UUID.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-TD-DAYS.
+           MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-TD-MONTH.
+           MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-TD-YEAR.
+           MOVE WS-TODAY-DATE TO WS-FAM-CREATE-DATE.
+
+           OPEN I-O FAMILY-MEMBER-FILE.
+           IF WS-FS-NO-FILE THEN
+               OPEN OUTPUT FAMILY-MEMBER-FILE
+           END-IF.
+
+           MOVE WS-FAMILY-MEMBER-DATA TO FMF-DATA.
+           WRITE FAMILY-MEMBER-FILE-RECORD.
+
+           IF WS-FS-DUPLICATE-KEY THEN
+               MOVE 'Un membre avec cet identifiant existe deja.'
+               TO WS-ERROR-MESSAGE
+           END-IF.
+
+           CLOSE FAMILY-MEMBER-FILE.
+       END-2300-SAVE-FAMILY-MEMBER.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Parcourt le fichier des membres de famille à partir  *
+      *    de la clé alternative FMF-OWNER-UUID pour retrouver tous les *
+      *    membres rattachés à l'adhérent en cours, puis affiche la     *
+      *    liste obtenue.                                                *
+      ******************************************************************
+       3000-START-LIST-FAMILY-MEMBERS.
+           INITIALIZE WS-FAM-DISPLAY-TABLE
+                      WS-CONFIRM.
+           MOVE ZERO TO WS-FAMILY-COUNT.
+
+           OPEN INPUT FAMILY-MEMBER-FILE.
+           IF WS-FS-NO-FILE THEN
+               MOVE 'Aucun membre de famille enregistre.'
+               TO WS-ERROR-MESSAGE
+               GO TO END-3000-LIST-FAMILY-MEMBERS
+           END-IF.
+
+           MOVE LK-OWNER-UUID TO FMF-OWNER-UUID.
+           START FAMILY-MEMBER-FILE KEY IS EQUAL TO FMF-OWNER-UUID
+               INVALID KEY
+                   SET WS-FS-NOT-FOUND TO TRUE
+           END-START.
+
+           IF NOT WS-FS-NOT-FOUND THEN
+               PERFORM 3010-READ-NEXT-FAMILY-MEMBER
+                  THRU END-3010-READ-NEXT-FAMILY-MEMBER
+                  UNTIL WS-FS-NOT-FOUND
+                     OR WS-FAMILY-COUNT NOT LESS THAN 10
+           END-IF.
+
+           CLOSE FAMILY-MEMBER-FILE.
+
+           IF WS-FAMILY-COUNT EQUAL ZERO THEN
+               MOVE 'Aucun membre de famille pour cet adherent.'
+               TO WS-ERROR-MESSAGE
+               GO TO END-3000-LIST-FAMILY-MEMBERS
+           END-IF.
+
+           DISPLAY SCREEN-FAMILY-LIST.
+           ACCEPT SCREEN-FAMILY-LIST.
+       END-3000-LIST-FAMILY-MEMBERS.
+           EXIT.
+
+       3010-READ-NEXT-FAMILY-MEMBER.
+           READ FAMILY-MEMBER-FILE NEXT RECORD
+               AT END
+                   SET WS-FS-NOT-FOUND TO TRUE
+               NOT AT END
+                   IF FMF-OWNER-UUID NOT EQUAL LK-OWNER-UUID THEN
+                       SET WS-FS-NOT-FOUND TO TRUE
+                   ELSE
+                       PERFORM 3020-ADD-MATCH-TO-LIST
+                          THRU END-3020-ADD-MATCH-TO-LIST
+                   END-IF
+           END-READ.
+       END-3010-READ-NEXT-FAMILY-MEMBER.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Formate la fiche courante en une ligne d'affichage   *
+      *    de la liste des membres de la famille.                       *
+      ******************************************************************
+       3020-ADD-MATCH-TO-LIST.
+           ADD 1 TO WS-FAMILY-COUNT.
+
+           MOVE FMF-LASTNAME     TO WS-FLF-LASTNAME.
+           MOVE FMF-FIRSTNAME    TO WS-FLF-FIRSTNAME.
+           MOVE FMF-BIRTH-DATE   TO WS-FLF-BIRTHDATE.
+           MOVE FMF-RELATIONSHIP TO WS-FLF-RELATIONSHIP.
+
+           MOVE WS-FAM-LINE-FMT
+               TO WS-FAM-DISPLAY-LINE(WS-FAMILY-COUNT).
+       END-3020-ADD-MATCH-TO-LIST.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Recherche, parmi les membres de la famille de        *
+      *    l'adhérent en cours, ceux dont le nom (et éventuellement le  *
+      *    prénom) correspondent à la saisie, puis affiche la liste     *
+      *    obtenue.                                                      *
+      ******************************************************************
+       4000-START-SEARCH-BY-NAME.
+           INITIALIZE WS-FAM-DISPLAY-TABLE
+                      WS-FAM-SEARCH-LASTNAME
+                      WS-FAM-SEARCH-FIRSTNAME
+                      WS-CONFIRM.
+           MOVE ZERO TO WS-FAMILY-COUNT.
+
+           DISPLAY SCREEN-FAMILY-NAME-SEARCH.
+           ACCEPT SCREEN-FAMILY-NAME-SEARCH.
+
+           IF WS-FAM-SEARCH-LASTNAME EQUAL SPACES THEN
+               MOVE 'Nom obligatoire pour la recherche.'
+               TO WS-ERROR-MESSAGE
+               GO TO END-4000-SEARCH-BY-NAME
+           END-IF.
+
+           OPEN INPUT FAMILY-MEMBER-FILE.
+           IF WS-FS-NO-FILE THEN
+               MOVE 'Aucun membre de famille enregistre.'
+               TO WS-ERROR-MESSAGE
+               GO TO END-4000-SEARCH-BY-NAME
+           END-IF.
+
+           MOVE LK-OWNER-UUID TO FMF-OWNER-UUID.
+           START FAMILY-MEMBER-FILE KEY IS EQUAL TO FMF-OWNER-UUID
+               INVALID KEY
+                   SET WS-FS-NOT-FOUND TO TRUE
+           END-START.
+
+           IF NOT WS-FS-NOT-FOUND THEN
+               PERFORM 4010-READ-NEXT-BY-NAME
+                  THRU END-4010-READ-NEXT-BY-NAME
+                  UNTIL WS-FS-NOT-FOUND
+                     OR WS-FAMILY-COUNT NOT LESS THAN 10
+           END-IF.
+
+           CLOSE FAMILY-MEMBER-FILE.
+
+           IF WS-FAMILY-COUNT EQUAL ZERO THEN
+               MOVE 'Aucun membre ne correspond a cette recherche.'
+               TO WS-ERROR-MESSAGE
+               GO TO END-4000-SEARCH-BY-NAME
+           END-IF.
+
+           DISPLAY SCREEN-FAMILY-LIST.
+           ACCEPT SCREEN-FAMILY-LIST.
+       END-4000-SEARCH-BY-NAME.
+           EXIT.
+
+       4010-READ-NEXT-BY-NAME.
+           READ FAMILY-MEMBER-FILE NEXT RECORD
+               AT END
+                   SET WS-FS-NOT-FOUND TO TRUE
+               NOT AT END
+                   IF FMF-OWNER-UUID NOT EQUAL LK-OWNER-UUID THEN
+                       SET WS-FS-NOT-FOUND TO TRUE
+                   ELSE
+                       PERFORM 4020-EVALUATE-NAME-MATCH
+                          THRU END-4020-EVALUATE-NAME-MATCH
+                   END-IF
+           END-READ.
+       END-4010-READ-NEXT-BY-NAME.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Vérifie que la fiche lue correspond au nom (et       *
+      *    éventuellement au prénom) recherché.                         *
+      ******************************************************************
+       4020-EVALUATE-NAME-MATCH.
+           IF     FMF-LASTNAME EQUAL WS-FAM-SEARCH-LASTNAME
+              AND (WS-FAM-SEARCH-FIRSTNAME EQUAL SPACES
+                OR FMF-FIRSTNAME EQUAL WS-FAM-SEARCH-FIRSTNAME)
+              THEN
+
+               PERFORM 3020-ADD-MATCH-TO-LIST
+                  THRU END-3020-ADD-MATCH-TO-LIST
+           END-IF.
+       END-4020-EVALUATE-NAME-MATCH.
+           EXIT.
