@@ -0,0 +1,387 @@
+      ******************************************************************
+      *    [MF-RD] Menu de maintenance des adhérents (création d'une   *
+      *    nouvelle fiche pour l'instant). Reçu de scfront quand        *
+      *    l'opérateur répond "O" à "Retour au menu" plutôt que de      *
+      *    lancer une recherche.                                        *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. manacust RECURSIVE.
+       AUTHOR. Martial&Remi.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CF-UUID
+               ALTERNATE RECORD KEY IS CF-CODE-SECU WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-FILE-RECORD.
+           05 CF-DATA.
+               COPY 'customer-fields-cf.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS            PIC X(02).
+           88 WS-FS-OK               VALUE '00'.
+           88 WS-FS-NO-FILE          VALUE '35'.
+           88 WS-FS-DUPLICATE-KEY    VALUE '22'.
+
+       COPY 'customer-record.cpy'.
+
+       01  WS-MENU-CHOICE            PIC X(01).
+       01  WS-CONFIRM                PIC X(01).
+       01  WS-ERROR-MESSAGE          PIC X(70).
+
+      *    [MF-RD] Validation du format et de la clé de contrôle
+      *    (mod-97) d'un IBAN, avant qu'il ne soit jamais utilisé pour
+      *    un prélèvement.
+      *    [MF-RD] Saisie brute de l'IBAN, plus large que le champ de
+      *    stockage pour ne pas tronquer un IBAN groupé par blocs de 4
+      *    caractères (jusqu'à 8 espaces de groupement) avant que
+      *    2210-STRIP-IBAN-CHAR ne les retire.
+       01  WS-IBAN-RAW-INPUT         PIC X(42).
+       01  WS-IBAN-SRC-CTR           PIC 9(02) COMP.
+       01  WS-IBAN-SRC-CHAR          PIC X(01).
+       01  WS-IBAN-WORK              PIC X(34).
+       01  WS-IBAN-LEN               PIC 9(02) COMP.
+       01  WS-IBAN-REARRANGED        PIC X(34).
+       01  WS-IBAN-CTR               PIC 9(02) COMP.
+       01  WS-IBAN-CHAR              PIC X(01).
+       01  WS-IBAN-CHAR-VAL          PIC 9(02).
+       01  WS-IBAN-EXPANDED          PIC X(68).
+       01  WS-IBAN-EXP-LEN           PIC 9(02) COMP.
+       01  WS-IBAN-DIGIT-CHAR        PIC X(01).
+       01  WS-IBAN-DIGIT             PIC 9(01).
+       01  WS-IBAN-REMAINDER         PIC 9(02).
+       01  WS-IBAN-SWITCH            PIC X(01).
+           88 WS-IBAN-IS-VALID       VALUE 'Y'.
+           88 WS-IBAN-NOT-VALID      VALUE 'N'.
+
+      *    [MF-RD] Date du jour, au format JJ-MM-AAAA utilisé par
+      *    WS-CUS-BIRTH-DATE, calculée à partir de la date système.
+       01  WS-TODAY-YYYYMMDD         PIC 9(08).
+       01  WS-TODAY-DATE.
+           05 WS-TD-DAYS             PIC X(02).
+           05 FILLER                 PIC X(01) VALUE '-'.
+           05 WS-TD-MONTH            PIC X(02).
+           05 FILLER                 PIC X(01) VALUE '-'.
+           05 WS-TD-YEAR             PIC X(04).
+
+       SCREEN SECTION.
+       COPY 'screen-menu-maintenance.cpy'.
+
+       COPY 'screen-create-customer.cpy'.
+
+       COPY 'screen-close-customer.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           INITIALIZE WS-MENU-CHOICE
+                      WS-ERROR-MESSAGE.
+
+           PERFORM 1000-START-MENU
+              THRU END-1000-MENU.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [MF-RD] Affiche le menu de maintenance et redirige selon le *
+      *    choix de l'opérateur.                                       *
+      ******************************************************************
+       1000-START-MENU.
+           DISPLAY SCREEN-MENU-MAINTENANCE.
+           ACCEPT SCREEN-MENU-MAINTENANCE.
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   PERFORM 2000-START-CREATE-CUSTOMER
+                      THRU END-2000-CREATE-CUSTOMER
+                   GO TO 1000-START-MENU
+
+               WHEN '2'
+                   PERFORM 3000-START-CLOSE-CUSTOMER
+                      THRU END-3000-CLOSE-CUSTOMER
+                   GO TO 1000-START-MENU
+
+               WHEN '3'
+                   CONTINUE
+
+               WHEN OTHER
+                   MOVE 'Choix invalide.' TO WS-ERROR-MESSAGE
+                   GO TO 1000-START-MENU
+           END-EVALUATE.
+       END-1000-MENU.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Saisie d'une nouvelle fiche adhérent, validation de *
+      *    l'IBAN puis enregistrement dans le fichier des adhérents.   *
+      ******************************************************************
+       2000-START-CREATE-CUSTOMER.
+           INITIALIZE WS-CUSTOMER
+                      WS-CONFIRM
+                      WS-ERROR-MESSAGE
+                      WS-IBAN-RAW-INPUT.
+
+           PERFORM 2100-START-CREATE-SCREEN
+              THRU END-2100-CREATE-SCREEN.
+       END-2000-CREATE-CUSTOMER.
+           EXIT.
+
+       2100-START-CREATE-SCREEN.
+           ACCEPT SCREEN-CREATE-CUSTOMER.
+
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM.
+           IF WS-CONFIRM NOT EQUAL 'O' THEN
+               MOVE 'Saisie annulee.' TO WS-ERROR-MESSAGE
+               GO TO END-2100-CREATE-SCREEN
+           END-IF.
+
+           IF WS-CUS-UUID EQUAL SPACES THEN
+               MOVE 'Identifiant obligatoire.' TO WS-ERROR-MESSAGE
+               GO TO 2100-START-CREATE-SCREEN
+           END-IF.
+
+           PERFORM 2200-START-VALIDATE-IBAN
+              THRU END-2200-VALIDATE-IBAN.
+
+           PERFORM 2300-START-SAVE-CUSTOMER
+              THRU END-2300-SAVE-CUSTOMER.
+       END-2100-CREATE-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Vérifie que l'IBAN saisi respecte le format général *
+      *    (code pays + clé + BBAN) et sa clé de contrôle mod-97, avant*
+      *    d'être enregistré. Un IBAN laissé en blanc est accepté (pas *
+      *    encore de mandat de prélèvement pour cet adhérent).         *
+      ******************************************************************
+       2200-START-VALIDATE-IBAN.
+           IF WS-IBAN-RAW-INPUT EQUAL SPACES THEN
+               GO TO END-2200-VALIDATE-IBAN
+           END-IF.
+
+           SET WS-IBAN-NOT-VALID TO TRUE.
+           MOVE ZERO TO WS-IBAN-LEN.
+           MOVE SPACES TO WS-IBAN-WORK.
+
+           PERFORM 2210-STRIP-IBAN-CHAR
+              VARYING WS-IBAN-SRC-CTR FROM 1 BY 1
+              UNTIL WS-IBAN-SRC-CTR > 42.
+
+           IF WS-IBAN-LEN < 15 THEN
+               MOVE 'IBAN invalide : trop court.' TO WS-ERROR-MESSAGE
+               GO TO 2100-START-CREATE-SCREEN
+           END-IF.
+
+           IF WS-IBAN-WORK(1:2) IS NOT ALPHABETIC THEN
+               MOVE 'IBAN invalide : code pays incorrect.'
+               TO WS-ERROR-MESSAGE
+               GO TO 2100-START-CREATE-SCREEN
+           END-IF.
+
+           IF WS-IBAN-WORK(3:2) IS NOT NUMERIC THEN
+               MOVE 'IBAN invalide : cle de controle incorrecte.'
+               TO WS-ERROR-MESSAGE
+               GO TO 2100-START-CREATE-SCREEN
+           END-IF.
+
+           MOVE SPACES TO WS-IBAN-REARRANGED.
+           STRING
+               WS-IBAN-WORK(5:WS-IBAN-LEN - 4)
+               WS-IBAN-WORK(1:4)
+               DELIMITED BY SIZE
+               INTO WS-IBAN-REARRANGED
+           END-STRING.
+
+           MOVE ZERO TO WS-IBAN-EXP-LEN.
+           MOVE SPACES TO WS-IBAN-EXPANDED.
+           PERFORM 2220-EXPAND-IBAN-CHAR
+              VARYING WS-IBAN-CTR FROM 1 BY 1
+              UNTIL WS-IBAN-CTR > WS-IBAN-LEN.
+
+           MOVE ZERO TO WS-IBAN-REMAINDER.
+           PERFORM 2230-ACCUMULATE-IBAN-REMAINDER
+              VARYING WS-IBAN-CTR FROM 1 BY 1
+              UNTIL WS-IBAN-CTR > WS-IBAN-EXP-LEN.
+
+           IF WS-IBAN-REMAINDER EQUAL 1 THEN
+               SET WS-IBAN-IS-VALID TO TRUE
+           END-IF.
+
+      *    [MF-RD] Remplace la saisie brute par sa forme canonique
+      *    (sans espaces de groupement) : c'est cette forme qui doit
+      *    être enregistrée, pas ce que l'opérateur a tapé.
+           IF WS-IBAN-IS-VALID THEN
+               MOVE SPACES TO WS-CUS-CODE-IBAN
+               MOVE WS-IBAN-WORK(1:WS-IBAN-LEN) TO WS-CUS-CODE-IBAN
+           END-IF.
+
+           IF WS-IBAN-NOT-VALID THEN
+               MOVE 'IBAN invalide : echec de la cle de controle.'
+               TO WS-ERROR-MESSAGE
+               GO TO 2100-START-CREATE-SCREEN
+           END-IF.
+       END-2200-VALIDATE-IBAN.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Retire les espaces de l'IBAN saisi (souvent groupé  *
+      *    par blocs de 4 caractères) pour ne garder que les caractères*
+      *    significatifs dans WS-IBAN-WORK.                            *
+      ******************************************************************
+       2210-STRIP-IBAN-CHAR.
+           MOVE WS-IBAN-RAW-INPUT(WS-IBAN-SRC-CTR:1) TO WS-IBAN-SRC-CHAR.
+
+           IF WS-IBAN-SRC-CHAR NOT EQUAL SPACE
+              AND WS-IBAN-LEN < 34 THEN
+               ADD 1 TO WS-IBAN-LEN
+               MOVE WS-IBAN-SRC-CHAR TO WS-IBAN-WORK(WS-IBAN-LEN:1)
+           END-IF.
+       END-2210-STRIP-IBAN-CHAR.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Convertit le caractère numéro WS-IBAN-CTR de l'IBAN *
+      *    réarrangé en un ou deux chiffres (lettres = A9..Z35) dans   *
+      *    WS-IBAN-EXPANDED, selon l'algorithme mod-97 de l'ISO 7064.  *
+      ******************************************************************
+       2220-EXPAND-IBAN-CHAR.
+           MOVE WS-IBAN-REARRANGED(WS-IBAN-CTR:1) TO WS-IBAN-CHAR.
+
+           IF WS-IBAN-CHAR IS ALPHABETIC THEN
+               COMPUTE WS-IBAN-CHAR-VAL =
+                   FUNCTION ORD(FUNCTION UPPER-CASE(WS-IBAN-CHAR))
+                   - FUNCTION ORD('A') + 10
+
+               ADD 1 TO WS-IBAN-EXP-LEN
+               MOVE WS-IBAN-CHAR-VAL
+                    TO WS-IBAN-EXPANDED(WS-IBAN-EXP-LEN:2)
+               ADD 1 TO WS-IBAN-EXP-LEN
+           ELSE
+               ADD 1 TO WS-IBAN-EXP-LEN
+               MOVE WS-IBAN-CHAR
+                    TO WS-IBAN-EXPANDED(WS-IBAN-EXP-LEN:1)
+           END-IF.
+       END-2220-EXPAND-IBAN-CHAR.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Accumule le reste modulo 97, chiffre par chiffre,   *
+      *    de la chaîne numérique développée (WS-IBAN-EXPANDED).       *
+      *    L'IBAN est valide si le reste final vaut 1.                 *
+      ******************************************************************
+       2230-ACCUMULATE-IBAN-REMAINDER.
+           MOVE WS-IBAN-EXPANDED(WS-IBAN-CTR:1) TO WS-IBAN-DIGIT-CHAR.
+           COMPUTE WS-IBAN-DIGIT = FUNCTION NUMVAL(WS-IBAN-DIGIT-CHAR).
+           COMPUTE WS-IBAN-REMAINDER = FUNCTION MOD(
+               (WS-IBAN-REMAINDER * 10) + WS-IBAN-DIGIT, 97).
+       END-2230-ACCUMULATE-IBAN-REMAINDER.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Enregistre la nouvelle fiche dans le fichier des    *
+      *    adhérents.                                                   *
+      ******************************************************************
+       2300-START-SAVE-CUSTOMER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-TD-DAYS.
+           MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-TD-MONTH.
+           MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-TD-YEAR.
+           MOVE WS-TODAY-DATE          TO WS-CUS-CREATE-DATE.
+
+           MOVE 'O' TO WS-CUS-ACTIVE.
+
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-FS-NO-FILE THEN
+               OPEN OUTPUT CUSTOMER-FILE
+           END-IF.
+
+           MOVE WS-CUSTOMER-DATA TO CF-DATA.
+           WRITE CUSTOMER-FILE-RECORD.
+
+           IF WS-FS-DUPLICATE-KEY THEN
+               MOVE 'Un adherent avec cet identifiant existe deja.'
+               TO WS-ERROR-MESSAGE
+           END-IF.
+
+           CLOSE CUSTOMER-FILE.
+       END-2300-SAVE-CUSTOMER.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Saisie de l'identifiant d'un adhérent à clôturer,   *
+      *    puis marquage inactif dans le fichier des adhérents.         *
+      ******************************************************************
+       3000-START-CLOSE-CUSTOMER.
+           INITIALIZE WS-CUSTOMER
+                      WS-CONFIRM
+                      WS-ERROR-MESSAGE.
+
+           PERFORM 3100-START-CLOSE-SCREEN
+              THRU END-3100-CLOSE-SCREEN.
+       END-3000-CLOSE-CUSTOMER.
+           EXIT.
+
+       3100-START-CLOSE-SCREEN.
+           ACCEPT SCREEN-CLOSE-CUSTOMER.
+
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM.
+           IF WS-CONFIRM NOT EQUAL 'O' THEN
+               MOVE 'Saisie annulee.' TO WS-ERROR-MESSAGE
+               GO TO END-3100-CLOSE-SCREEN
+           END-IF.
+
+           IF WS-CUS-UUID EQUAL SPACES THEN
+               MOVE 'Identifiant obligatoire.' TO WS-ERROR-MESSAGE
+               GO TO 3100-START-CLOSE-SCREEN
+           END-IF.
+
+           PERFORM 3200-START-CLOSE-SAVE
+              THRU END-3200-CLOSE-SAVE.
+       END-3100-CLOSE-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Recherche l'adhérent par son identifiant et le      *
+      *    marque inactif avec la date du jour comme date de clôture.  *
+      ******************************************************************
+       3200-START-CLOSE-SAVE.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-FS-NO-FILE THEN
+               MOVE 'Aucun adherent enregistre.' TO WS-ERROR-MESSAGE
+               GO TO END-3200-CLOSE-SAVE
+           END-IF.
+
+           MOVE WS-CUS-UUID TO CF-UUID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE 'Adherent introuvable.' TO WS-ERROR-MESSAGE
+           END-READ.
+
+           IF WS-FS-OK THEN
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+               MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-TD-DAYS
+               MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-TD-MONTH
+               MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-TD-YEAR
+
+               MOVE 'N'           TO CF-ACTIVE
+               MOVE WS-TODAY-DATE TO CF-CLOSE-DATE
+
+               REWRITE CUSTOMER-FILE-RECORD
+               MOVE 'Adherent cloture.' TO WS-ERROR-MESSAGE
+           END-IF.
+
+           CLOSE CUSTOMER-FILE.
+       END-3200-CLOSE-SAVE.
+           EXIT.
