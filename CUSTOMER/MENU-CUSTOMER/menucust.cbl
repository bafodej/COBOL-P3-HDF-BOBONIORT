@@ -0,0 +1,242 @@
+      ******************************************************************
+      *    [MF-RD] Menu de la fiche adhérent. Reçu de scfront après     *
+      *    une recherche réussie, affiche la fiche de l'adhérent       *
+      *    trouvé et propose les traitements possibles sur cette       *
+      *    fiche (consultation, mise à jour, ...).                     *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menucust RECURSIVE.
+       AUTHOR. Martial&Remi.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [MF-RD] Export imprimable de la fiche adhérent (une fiche
+      *    par page), demandé depuis le menu de la fiche.
+           SELECT FICHE-FILE ASSIGN TO "FICHEADH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FICHE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHE-FILE.
+       01  FICHE-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FICHE-FILE-STATUS      PIC X(02).
+       01  WS-MENU-CHOICE            PIC X(01).
+       01  WS-PRINT-CHOICE           PIC X(01).
+       01  WS-PRINT-TIMESTAMP        PIC X(21).
+       01  WS-FAMILY-CHOICE          PIC X(01).
+
+      *    [MF-RD] Date d'edition de la fiche, remise au format
+      *    JJ-MM-AAAA utilise partout ailleurs sur la fiche.
+       01  WS-PRINT-YYYYMMDD         PIC 9(08).
+       01  WS-PRINT-DATE.
+           05 WS-PD-DAYS             PIC X(02).
+           05 FILLER                 PIC X(01) VALUE '-'.
+           05 WS-PD-MONTH            PIC X(02).
+           05 FILLER                 PIC X(01) VALUE '-'.
+           05 WS-PD-YEAR             PIC X(04).
+
+       01  WS-IBAN-ON-FILE           PIC X(03).
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER.
+           05 LK-CUSTOMER-DATA.
+               COPY 'customer-fields-lk.cpy'.
+
+       SCREEN SECTION.
+       01  SCREEN-MENU-CUSTOMER.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "FICHE ADHERENT".
+           05 LINE 03 COLUMN 01 VALUE "Nom               :".
+           05 LINE 03 COLUMN 21 PIC X(20) FROM LK-CUS-LASTNAME.
+           05 LINE 04 COLUMN 01 VALUE "Prenom            :".
+           05 LINE 04 COLUMN 21 PIC X(20) FROM LK-CUS-FIRSTNAME.
+           05 LINE 05 COLUMN 01 VALUE "Date de naissance :".
+           05 LINE 05 COLUMN 21 PIC X(10) FROM LK-CUS-BIRTH-DATE.
+           05 LINE 06 COLUMN 01 VALUE "Adresse           :".
+           05 LINE 06 COLUMN 21 PIC X(50) FROM LK-CUS-ADRESS1.
+           05 LINE 07 COLUMN 21 PIC X(50) FROM LK-CUS-ADRESS2.
+           05 LINE 08 COLUMN 01 VALUE "Ville             :".
+           05 LINE 08 COLUMN 21 PIC X(50) FROM LK-CUS-TOWN.
+           05 LINE 09 COLUMN 01 VALUE "Medecin traitant  :".
+           05 LINE 09 COLUMN 21 PIC X(50) FROM LK-CUS-DOCTOR.
+           05 LINE 10 COLUMN 01 VALUE "Contact urgence   :".
+           05 LINE 10 COLUMN 21 PIC X(40) FROM LK-CUS-EMERG-NAME.
+           05 LINE 11 COLUMN 01 VALUE "Tel. urgence      :".
+           05 LINE 11 COLUMN 21 PIC X(10) FROM LK-CUS-EMERG-PHONE.
+           05 LINE 12 COLUMN 01 VALUE "Code mutuelle     :".
+           05 LINE 12 COLUMN 21 PIC X(10) FROM LK-CUS-PLAN-CODE.
+           05 LINE 14 COLUMN 01 VALUE "Imprimer la fiche (O)  :".
+           05 LINE 14 COLUMN 26 PIC X(01) USING WS-PRINT-CHOICE.
+           05 LINE 15 COLUMN 01 VALUE "Gerer la famille (O)   :".
+           05 LINE 15 COLUMN 26 PIC X(01) USING WS-FAMILY-CHOICE.
+           05 LINE 16 COLUMN 01 VALUE "Quitter (O)       :".
+           05 LINE 16 COLUMN 21 PIC X(01) USING WS-MENU-CHOICE.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER.
+       0000-START-MAIN.
+           INITIALIZE WS-MENU-CHOICE
+                      WS-PRINT-CHOICE
+                      WS-FAMILY-CHOICE.
+
+           PERFORM 1000-START-SCREEN
+              THRU END-1000-SCREEN.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [MF-RD] Affiche la fiche de l'adhérent trouvé. Si           *
+      *    l'opérateur demande l'impression, exporte la fiche puis     *
+      *    réaffiche l'écran pour laisser la main pour quitter.        *
+      ******************************************************************
+       1000-START-SCREEN.
+           DISPLAY SCREEN-MENU-CUSTOMER.
+           ACCEPT SCREEN-MENU-CUSTOMER.
+
+           MOVE FUNCTION UPPER-CASE(WS-PRINT-CHOICE) TO WS-PRINT-CHOICE.
+           IF WS-PRINT-CHOICE EQUAL 'O' THEN
+               PERFORM 1100-START-PRINT-FICHE
+                  THRU END-1100-PRINT-FICHE
+
+               MOVE SPACE TO WS-PRINT-CHOICE
+               GO TO 1000-START-SCREEN
+           END-IF.
+
+           MOVE FUNCTION UPPER-CASE(WS-FAMILY-CHOICE)
+               TO WS-FAMILY-CHOICE.
+           IF WS-FAMILY-CHOICE EQUAL 'O' THEN
+               CALL
+                   'manafam'
+                   USING BY REFERENCE
+                   LK-CUS-UUID
+               END-CALL
+
+               MOVE SPACE TO WS-FAMILY-CHOICE
+               GO TO 1000-START-SCREEN
+           END-IF.
+       END-1000-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Exporte la fiche de l'adhérent, sur une page, dans  *
+      *    le fichier FICHEADH (une fiche par appel, séparées par un   *
+      *    saut de page pour une impression à raison d'une page par    *
+      *    fiche).                                                     *
+      ******************************************************************
+       1100-START-PRINT-FICHE.
+           MOVE FUNCTION CURRENT-DATE TO WS-PRINT-TIMESTAMP.
+           MOVE WS-PRINT-TIMESTAMP(1:8) TO WS-PRINT-YYYYMMDD.
+           MOVE WS-PRINT-YYYYMMDD(7:2) TO WS-PD-DAYS.
+           MOVE WS-PRINT-YYYYMMDD(5:2) TO WS-PD-MONTH.
+           MOVE WS-PRINT-YYYYMMDD(1:4) TO WS-PD-YEAR.
+
+           IF LK-CUS-CODE-IBAN EQUAL SPACES THEN
+               MOVE 'Non' TO WS-IBAN-ON-FILE
+           ELSE
+               MOVE 'Oui' TO WS-IBAN-ON-FILE
+           END-IF.
+
+           OPEN EXTEND FICHE-FILE.
+           IF WS-FICHE-FILE-STATUS EQUAL '35' THEN
+               OPEN OUTPUT FICHE-FILE
+           END-IF.
+
+           MOVE 'FICHE ADHERENT'                TO FICHE-LINE
+           WRITE FICHE-LINE.
+           MOVE ALL '='                         TO FICHE-LINE
+           WRITE FICHE-LINE.
+
+           STRING 'Nom               : ' LK-CUS-LASTNAME
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Prenom            : ' LK-CUS-FIRSTNAME
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Date de naissance : ' LK-CUS-BIRTH-DATE
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Adresse           : ' LK-CUS-ADRESS1
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING '                    ' LK-CUS-ADRESS2
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Ville             : ' LK-CUS-TOWN
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Telephone         : ' LK-CUS-PHONE
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Adresse mail      : ' LK-CUS-MAIL
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Medecin traitant  : ' LK-CUS-DOCTOR
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Numero secu       : ' LK-CUS-CODE-SECU
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'IBAN enregistre   : ' WS-IBAN-ON-FILE
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Contact urgence   : ' LK-CUS-EMERG-NAME
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Tel. urgence      : ' LK-CUS-EMERG-PHONE
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           STRING 'Code mutuelle     : ' LK-CUS-PLAN-CODE
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+           MOVE SPACES                          TO FICHE-LINE
+           WRITE FICHE-LINE.
+
+           STRING 'Edite le          : ' WS-PRINT-DATE
+               DELIMITED BY SIZE INTO FICHE-LINE
+           END-STRING
+           WRITE FICHE-LINE.
+
+      *    [MF-RD] Saut de page pour que l'impression suivante
+      *    démarre sur une nouvelle feuille.
+           MOVE X'0C'                           TO FICHE-LINE
+           WRITE FICHE-LINE.
+
+           CLOSE FICHE-FILE.
+       END-1100-PRINT-FICHE.
+           EXIT.
