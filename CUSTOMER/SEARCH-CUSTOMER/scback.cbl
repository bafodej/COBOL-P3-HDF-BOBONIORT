@@ -0,0 +1,242 @@
+      ******************************************************************
+      *    [MF-RD] Le programme reçoit les critères saisis sur l'écran *
+      *    de recherche (SCREEN-CUSTOMER) et le code de requête        *
+      *    (LK-CODE-REQUEST-SQL) déterminé par scfront, recherche      *
+      *    dans le fichier des adhérents et renvoie soit une fiche     *
+      *    unique dans LK-CUSTOMER, soit la liste des fiches trouvées  *
+      *    dans LK-CUSTOMER-LIST quand plusieurs adhérents             *
+      *    correspondent aux critères.                                 *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scback.
+       AUTHOR. Martial&Remi.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CF-UUID
+               ALTERNATE RECORD KEY IS CF-CODE-SECU WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-FILE-RECORD.
+           05 CF-DATA.
+               COPY 'customer-fields-cf.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS            PIC X(02).
+           88 WS-FS-OK               VALUE '00'.
+
+       01  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+           88 WS-EOF-YES             VALUE 'Y'.
+           88 WS-EOF-NO              VALUE 'N'.
+
+       01  WS-SEARCH-CODE-SECU       PIC 9(15).
+
+       LINKAGE SECTION.
+       COPY 'search-criteria.cpy'.
+
+       01  LK-CUSTOMER.
+           05 LK-CUSTOMER-DATA.
+               COPY 'customer-fields-lk.cpy'.
+
+       01  LK-CODE-REQUEST-SQL       PIC 9(01).
+
+       01  LK-CUSTOMER-MATCH-COUNT   PIC 9(03).
+      *    [MF-RD] Indique à scfront que LK-CUSTOMER-MATCH-COUNT
+      *    dépasse les 15 fiches que LK-CUSTOMER-LIST peut porter (ex.
+      *    recherche par médecin traitant avec plus de 15 patients).
+       01  LK-CUSTOMER-TRUNCATED-SWITCH PIC X(01).
+           88 LK-CUSTOMER-LIST-TRUNCATED     VALUE 'Y'.
+           88 LK-CUSTOMER-LIST-NOT-TRUNCATED VALUE 'N'.
+       01  LK-CUSTOMER-LIST.
+           05 LK-CUL-ENTRY OCCURS 15 TIMES INDEXED BY LK-CUL-IDX.
+              COPY 'customer-fields-lkcul.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING
+               SCREEN-CUSTOMER, LK-CUSTOMER, LK-CODE-REQUEST-SQL,
+               LK-CUSTOMER-MATCH-COUNT, LK-CUSTOMER-LIST,
+               LK-CUSTOMER-TRUNCATED-SWITCH.
+       0000-START-MAIN.
+           PERFORM 1000-START-INITIALIZE
+              THRU END-1000-INITIALIZE.
+
+           PERFORM 2000-START-OPEN-CUSTOMER-FILE
+              THRU END-2000-OPEN-CUSTOMER-FILE.
+
+           PERFORM 3000-START-SEARCH-CUSTOMER
+              THRU END-3000-SEARCH-CUSTOMER.
+
+           PERFORM 4000-START-CLOSE-CUSTOMER-FILE
+              THRU END-4000-CLOSE-CUSTOMER-FILE.
+
+           PERFORM 5000-START-SET-RESULT
+              THRU END-5000-SET-RESULT.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [MF-RD] Remet à blanc la fiche et la liste de résultats et  *
+      *    construit le numéro de sécu recherché à partir des champs   *
+      *    saisis sur l'écran de recherche.                            *
+      ******************************************************************
+       1000-START-INITIALIZE.
+           INITIALIZE LK-CUSTOMER
+                      LK-CUSTOMER-LIST
+                      LK-CUSTOMER-MATCH-COUNT
+                      WS-EOF-SWITCH.
+
+           SET LK-CUSTOMER-LIST-NOT-TRUNCATED TO TRUE.
+
+           MOVE SC-CODE-SECU TO WS-SEARCH-CODE-SECU.
+       END-1000-INITIALIZE.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Ouvre le fichier des adhérents en lecture seule.    *
+      ******************************************************************
+       2000-START-OPEN-CUSTOMER-FILE.
+           OPEN INPUT CUSTOMER-FILE.
+
+      *    [MF-RD] Fichier absent ou inaccessible : aucune recherche
+      *    n'est possible, on saute directement à la fin de fichier
+      *    pour renvoyer "aucun résultat" plutôt que de lire un
+      *    fichier qui n'est pas ouvert.
+           IF NOT WS-FS-OK THEN
+               SET WS-EOF-YES TO TRUE
+           END-IF.
+       END-2000-OPEN-CUSTOMER-FILE.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Parcourt tout le fichier des adhérents et accumule *
+      *    les fiches correspondant aux critères dans LK-CUSTOMER-    *
+      *    LIST. Seules les 15 premières sont conservées (taille de   *
+      *    LK-CUSTOMER-LIST) ; LK-CUSTOMER-MATCH-COUNT continue      *
+      *    néanmoins à compter toutes les fiches trouvées, et         *
+      *    LK-CUSTOMER-TRUNCATED-SWITCH signale qu'il y en a plus     *
+      *    que ce qui est affiché (ex. médecin traitant avec plus de  *
+      *    15 patients).                                               *
+      ******************************************************************
+       3000-START-SEARCH-CUSTOMER.
+           PERFORM 3010-READ-NEXT-CUSTOMER
+              THRU END-3010-READ-NEXT-CUSTOMER
+              UNTIL WS-EOF-YES.
+       END-3000-SEARCH-CUSTOMER.
+           EXIT.
+
+       3010-READ-NEXT-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-YES TO TRUE
+               NOT AT END
+                   PERFORM 3020-EVALUATE-CUSTOMER-MATCH
+                      THRU END-3020-EVALUATE-CUSTOMER-MATCH
+           END-READ.
+       END-3010-READ-NEXT-CUSTOMER.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Vérifie si la fiche lue correspond au code de       *
+      *    requête demandé par scfront.                                *
+      ******************************************************************
+       3020-EVALUATE-CUSTOMER-MATCH.
+           EVALUATE LK-CODE-REQUEST-SQL
+               WHEN 1
+                   IF CF-CODE-SECU EQUAL WS-SEARCH-CODE-SECU THEN
+                       PERFORM 3030-ADD-MATCH-TO-LIST
+                          THRU END-3030-ADD-MATCH-TO-LIST
+                   END-IF
+
+               WHEN 2
+                   IF     CF-LASTNAME    EQUAL SC-LASTNAME
+                      AND CF-FIRSTNAME   EQUAL SC-FIRSTNAME
+                      AND CF-BIRTH-DATE  EQUAL SC-BIRTHDATE THEN
+
+                       PERFORM 3030-ADD-MATCH-TO-LIST
+                          THRU END-3030-ADD-MATCH-TO-LIST
+                   END-IF
+
+               WHEN 3
+                   IF     CF-LASTNAME    EQUAL SC-LASTNAME
+                      AND CF-FIRSTNAME   EQUAL SC-FIRSTNAME
+                      AND CF-BIRTH-DATE  EQUAL SC-BIRTHDATE
+                      AND CF-CODE-SECU   EQUAL WS-SEARCH-CODE-SECU THEN
+
+                       PERFORM 3030-ADD-MATCH-TO-LIST
+                          THRU END-3030-ADD-MATCH-TO-LIST
+                   END-IF
+
+               WHEN 4
+                   IF     SC-PHONE NOT EQUAL SPACES
+                      AND CF-PHONE EQUAL SC-PHONE THEN
+
+                       PERFORM 3030-ADD-MATCH-TO-LIST
+                          THRU END-3030-ADD-MATCH-TO-LIST
+
+                   ELSE IF SC-MAIL NOT EQUAL SPACES
+                      AND CF-MAIL EQUAL SC-MAIL THEN
+
+                       PERFORM 3030-ADD-MATCH-TO-LIST
+                          THRU END-3030-ADD-MATCH-TO-LIST
+                   END-IF
+
+               WHEN 5
+                   IF CF-DOCTOR EQUAL SC-DOCTOR THEN
+                       PERFORM 3030-ADD-MATCH-TO-LIST
+                          THRU END-3030-ADD-MATCH-TO-LIST
+                   END-IF
+
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       END-3020-EVALUATE-CUSTOMER-MATCH.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Ajoute la fiche courante du fichier dans la liste   *
+      *    des résultats, tant qu'il reste de la place (15 fiches      *
+      *    maximum) ; au-delà, la fiche compte quand même dans         *
+      *    LK-CUSTOMER-MATCH-COUNT mais n'est pas recopiée, et         *
+      *    LK-CUSTOMER-TRUNCATED-SWITCH est positionné.                *
+      ******************************************************************
+       3030-ADD-MATCH-TO-LIST.
+           IF LK-CUSTOMER-MATCH-COUNT < 15 THEN
+               ADD 1 TO LK-CUSTOMER-MATCH-COUNT
+               MOVE CF-DATA TO LK-CUL-ENTRY(LK-CUSTOMER-MATCH-COUNT)
+           ELSE
+               ADD 1 TO LK-CUSTOMER-MATCH-COUNT
+               SET LK-CUSTOMER-LIST-TRUNCATED TO TRUE
+           END-IF.
+       END-3030-ADD-MATCH-TO-LIST.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Referme le fichier des adhérents.                   *
+      ******************************************************************
+       4000-START-CLOSE-CUSTOMER-FILE.
+           CLOSE CUSTOMER-FILE.
+       END-4000-CLOSE-CUSTOMER-FILE.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Si une seule fiche correspond, la recopie           *
+      *    directement dans LK-CUSTOMER pour que scfront continue son  *
+      *    traitement habituel sans passer par l'écran de sélection.   *
+      ******************************************************************
+       5000-START-SET-RESULT.
+           IF LK-CUSTOMER-MATCH-COUNT EQUAL 1 THEN
+               MOVE LK-CUL-ENTRY(1) TO LK-CUSTOMER
+           END-IF.
+       END-5000-SET-RESULT.
+           EXIT.
