@@ -11,57 +11,89 @@
 
       ******************************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [MF-RD] Trace de chaque recherche d'adhérent (qui, quand,
+      *    quel mode, trouvé ou pas), pour pouvoir répondre à
+      *    "qui a consulté cette fiche et quand".
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-OPERATOR-ID        PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUD-TIMESTAMP          PIC X(21).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUD-CODE-REQUEST-SQL   PIC 9(01).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUD-FOUND-FLAG         PIC X(01).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUD-CODE-SECU          PIC X(15).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUD-UUID               PIC X(36).
+
        WORKING-STORAGE SECTION.
-       01  SCREEN-CUSTOMER.
-           05 SC-FIRSTNAME       PIC X(20).
-           05 SC-LASTNAME        PIC X(20).
-           05 SC-BIRTHDATE.   
-               10 SCB-DAYS       PIC X(02).
-               10 FILLER         PIC X(01) VALUE '-'.
-               10 SCB-MONTH      PIC X(02).
-               10 FILLER         PIC X(01) VALUE '-'.
-               10 SCB-YEAR       PIC X(04).
-           05 SC-CODE-SECU.    
-               10 SCCS-SECU-1    PIC X(01).
-               10 SCCS-SECU-2    PIC X(02).
-               10 SCCS-SECU-3    PIC X(02).
-               10 SCCS-SECU-4    PIC X(02).
-               10 SCCS-SECU-5    PIC X(03).
-               10 SCCS-SECU-6    PIC X(03).
-               10 SCCS-SECU-7    PIC X(02).
-
-       01  WS-CUSTOMER.
-           03 WS-CUS-UUID        PIC X(36).
-           03 WS-CUS-GENDER      PIC X(10).
-           03 WS-CUS-LASTNAME    PIC X(20).
-           03 WS-CUS-FIRSTNAME   PIC X(20).
-           03 WS-CUS-ADRESS1	 PIC X(50).
-           03 WS-CUS-ADRESS2	 PIC X(50).
-           03 WS-CUS-ZIPCODE	 PIC X(15).
-           03 WS-CUS-TOWN	     PIC X(50).
-           03 WS-CUS-COUNTRY	 PIC X(20).
-           03 WS-CUS-PHONE	     PIC X(10).
-           03 WS-CUS-MAIL	     PIC X(50).
-           03 WS-CUS-BIRTH-DATE  PIC X(10).
-           03 WS-CUS-DOCTOR	     PIC X(50).
-           03 WS-CUS-CODE-SECU   PIC 9(15).
-           03 WS-CUS-CODE-IBAN   PIC X(34).
-           03 WS-CUS-NBCHILDREN  PIC 9(03).
-           03 WS-CUS-COUPLE      PIC X(05).
-           03 WS-CUS-CREATE-DATE PIC X(10).
-           03 WS-CUS-UPDATE-DATE PIC X(10).
-           03 WS-CUS-CLOSE-DATE  PIC X(10).
-           03 WS-CUS-ACTIVE	     PIC X(01).
+       01  WS-AUDIT-FILE-STATUS      PIC X(02).
+       01  WS-OPERATOR-ID            PIC X(08).
+       COPY 'search-criteria.cpy'.
+
+       COPY 'customer-record.cpy'.
+
+       COPY 'customer-list.cpy'.
 
        01  WS-MENU-RETURN        PIC X(01).
        01  WS-SEARCH-VALIDATION  PIC X(01).
        01  WS-ERROR-MESSAGE      PIC X(70).
        01  WS-CODE-REQUEST-SQL   PIC 9(01).
 
+      *    [MF-RD] Blocage après 5 recherches par code secu (SC-CODE-
+      *    SECU, modes 1 et 3) consécutives sans résultat : le numéro
+      *    de sécu étant une donnée sensible, on évite qu'un poste
+      *    reste à essayer des numéros au hasard indéfiniment.
+       01  WS-FAILED-SECU-COUNT  PIC 9(02) VALUE ZERO.
+       01  WS-SECU-LOCK-SWITCH   PIC X(01) VALUE 'N'.
+           88 WS-SECU-IS-LOCKED  VALUE 'Y'.
+           88 WS-SECU-NOT-LOCKED VALUE 'N'.
+      *    [MF-RD] Code superviseur de déblocage, fourni par
+      *    l'environnement d'exploitation (jamais en dur dans le
+      *    programme, à l'image de WS-OPERATOR-ID).
+       01  WS-SUPERVISOR-CODE    PIC X(08).
+       01  SC-SUPERVISOR-INPUT   PIC X(08).
+
+      *    [MF-RD] Sélection d'une fiche dans la liste de résultats
+      *    quand plusieurs adhérents correspondent à la recherche.
+       01  SC-PICK-CHOICE        PIC 9(02).
+       01  WS-PICKLIST-CTR       PIC 9(02).
+       01  WS-CUL-DISPLAY-TABLE.
+           05 WS-CUL-DISPLAY-LINE PIC X(80) OCCURS 15 TIMES
+                                   INDEXED BY WS-CUL-DISP-IDX.
+       01  WS-PICKLIST-LINE-FMT.
+           05 WS-PLF-NUM          PIC Z9.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WS-PLF-LASTNAME     PIC X(20).
+           05 WS-PLF-FIRSTNAME    PIC X(20).
+           05 WS-PLF-BIRTHDATE    PIC X(11).
+           05 WS-PLF-TOWN         PIC X(24).
+
+      *    [MF-RD] N'affiche que les 15 premières fiches de la liste ;
+      *    au-delà, un message signale combien restent invisibles
+      *    (ex. médecin traitant avec plus de 15 patients).
+       01  WS-PICKLIST-DISPLAY-COUNT PIC 9(03).
+       01  WS-EXTRA-MATCH-COUNT      PIC 9(03).
+       01  WS-TRUNCATION-MESSAGE     PIC X(60).
+
        SCREEN SECTION.
        COPY 'screen-search-customer.cpy'.
 
+       COPY 'screen-customer-picklist.cpy'.
+
+       COPY 'screen-supervisor-override.cpy'.
+
       ******************************************************************
 
        PROCEDURE DIVISION.
@@ -70,19 +102,34 @@
                       WS-MENU-RETURN
                       WS-SEARCH-VALIDATION
                       WS-ERROR-MESSAGE
-                      WS-CODE-REQUEST-SQL.
+                      WS-CODE-REQUEST-SQL
+                      WS-CUSTOMER-MATCH-COUNT
+                      WS-CUSTOMER-TRUNCATED-SWITCH
+                      SC-PICK-CHOICE.
 
-           PERFORM 1000-START-SCREEN 
+           PERFORM 1000-START-SCREEN
               THRU END-1000-SCREEN.
-      
+
       *    [RD] Appel du BACK.
-           CALL 
-               'scback' 
+           CALL
+               'scback'
                USING BY REFERENCE
-               SCREEN-CUSTOMER, WS-CUSTOMER, WS-CODE-REQUEST-SQL
+               SCREEN-CUSTOMER, WS-CUSTOMER, WS-CODE-REQUEST-SQL,
+               WS-CUSTOMER-MATCH-COUNT, WS-CUSTOMER-LIST,
+               WS-CUSTOMER-TRUNCATED-SWITCH
            END-CALL.
 
-           PERFORM 2000-START-CUSTOMER-NOT-FOUND 
+      *    [MF-RD] Trace la recherche dans le fichier d'audit avant de
+      *    poursuivre (SC-CODE-SECU étant un numéro de sécu complet).
+           PERFORM 1800-START-AUDIT-LOG
+              THRU END-1800-AUDIT-LOG.
+
+      *    [MF-RD] Si plusieurs adhérents correspondent, l'opérateur
+      *    choisit la bonne fiche avant de continuer.
+           PERFORM 1900-START-CUSTOMER-PICKLIST
+              THRU END-1900-CUSTOMER-PICKLIST.
+
+           PERFORM 2000-START-CUSTOMER-NOT-FOUND
              THRU END-2000-CUSTOMER-NOT-FOUND.
 
       *    [RD] Appel le MENU D'ADHERENT.
@@ -108,10 +155,13 @@
            PERFORM 1200-START-SEARCH-VALIDATION
               THRU END-1200-SEARCH-VALIDATION.
 
-           PERFORM 1300-START-ERROR-FIELDS 
+           PERFORM 1300-START-ERROR-FIELDS
               THRU END-1300-ERROR-FIELDS.
+
+           PERFORM 1350-START-SECU-LOCK-CHECK
+              THRU END-1350-SECU-LOCK-CHECK.
        END-1000-SCREEN.
-           EXIT. 
+           EXIT.
 
       ******************************************************************
       *    [RD] Si l'utilisateur a saisi "O" sur "Retour au menu"      *
@@ -123,10 +173,8 @@
            MOVE FUNCTION UPPER-CASE(WS-MENU-RETURN) TO WS-MENU-RETURN.
 
            IF WS-MENU-RETURN EQUAL 'O' THEN
-               CALL 
-                   'manacust'
-               END-CALL
-           
+               CALL 'manacust' END-CALL
+
            ELSE IF WS-MENU-RETURN NOT EQUAL 'O' 
                AND WS-MENU-RETURN NOT EQUAL SPACE THEN
 
@@ -163,8 +211,9 @@
       *    début de ce programme avec le message d'erreur adéquat.     *
       ******************************************************************
        1300-START-ERROR-FIELDS.
-           IF SC-CODE-SECU IS NOT NUMERIC THEN
-               STRING 
+           IF     SC-CODE-SECU NOT EQUAL SPACES
+              AND SC-CODE-SECU IS NOT NUMERIC THEN
+               STRING
                    'Le numero de securite sociale ne doit contenir'
                    SPACE 'que des chiffres.'
                    DELIMITED BY SIZE
@@ -173,12 +222,15 @@
                GO TO 1000-START-SCREEN
            END-IF.
 
-           IF    SCB-DAYS  IS NOT NUMERIC 
-              OR SCB-MONTH IS NOT NUMERIC
-              OR SCB-YEAR  IS NOT NUMERIC
+           IF     (SCB-DAYS   NOT EQUAL SPACES
+                OR SCB-MONTH  NOT EQUAL SPACES
+                OR SCB-YEAR   NOT EQUAL SPACES)
+              AND (SCB-DAYS   IS NOT NUMERIC
+                OR SCB-MONTH  IS NOT NUMERIC
+                OR SCB-YEAR   IS NOT NUMERIC)
               THEN
 
-               STRING 
+               STRING
                    'La date de naissance ne doit contenir'
                    SPACE 'que des chiffres.'
                    DELIMITED BY SIZE
@@ -193,8 +245,11 @@
               AND SCB-DAYS         EQUAL SPACES
               AND SCB-MONTH        EQUAL SPACES
               AND SCB-YEAR         EQUAL SPACES
+              AND SC-PHONE         EQUAL SPACES
+              AND SC-MAIL          EQUAL SPACES
+              AND SC-DOCTOR        EQUAL SPACES
               THEN
-      
+
                SET WS-CODE-REQUEST-SQL TO 1
                GO TO END-1300-ERROR-FIELDS
            END-IF.
@@ -205,6 +260,9 @@
               AND SCB-DAYS     NOT EQUAL SPACES
               AND SCB-MONTH    NOT EQUAL SPACES
               AND SCB-YEAR     NOT EQUAL SPACES
+              AND SC-PHONE         EQUAL SPACES
+              AND SC-MAIL          EQUAL SPACES
+              AND SC-DOCTOR        EQUAL SPACES
               THEN
 
                SET WS-CODE-REQUEST-SQL TO 2
@@ -217,23 +275,236 @@
               AND SCB-DAYS     NOT EQUAL SPACES
               AND SCB-MONTH    NOT EQUAL SPACES
               AND SCB-YEAR     NOT EQUAL SPACES
+              AND SC-PHONE         EQUAL SPACES
+              AND SC-MAIL          EQUAL SPACES
+              AND SC-DOCTOR        EQUAL SPACES
               THEN
 
                SET WS-CODE-REQUEST-SQL TO 3
                GO TO END-1300-ERROR-FIELDS
            END-IF.
 
+      *    [MF-RD] Recherche par téléphone/mail pour les appels sans
+      *    carte d'adhérent sous la main (code 4).
+           IF     SC-CODE-SECU     EQUAL SPACES
+              AND SC-FIRSTNAME     EQUAL SPACES
+              AND SC-LASTNAME      EQUAL SPACES
+              AND SCB-DAYS         EQUAL SPACES
+              AND SCB-MONTH        EQUAL SPACES
+              AND SCB-YEAR         EQUAL SPACES
+              AND (SC-PHONE    NOT EQUAL SPACES
+                OR SC-MAIL     NOT EQUAL SPACES)
+              AND SC-DOCTOR        EQUAL SPACES
+              THEN
+
+               SET WS-CODE-REQUEST-SQL TO 4
+               GO TO END-1300-ERROR-FIELDS
+           END-IF.
+
+      *    [MF-RD] Recherche de tous les adhérents d'un médecin
+      *    traitant donné (code 5), pour le suivi médical.
+           IF     SC-CODE-SECU     EQUAL SPACES
+              AND SC-FIRSTNAME     EQUAL SPACES
+              AND SC-LASTNAME      EQUAL SPACES
+              AND SCB-DAYS         EQUAL SPACES
+              AND SCB-MONTH        EQUAL SPACES
+              AND SCB-YEAR         EQUAL SPACES
+              AND SC-PHONE         EQUAL SPACES
+              AND SC-MAIL          EQUAL SPACES
+              AND SC-DOCTOR    NOT EQUAL SPACES
+              THEN
+
+               SET WS-CODE-REQUEST-SQL TO 5
+               GO TO END-1300-ERROR-FIELDS
+           END-IF.
+
            MOVE "Erreur de saisie sur l'un des champs de la recherche."
            TO WS-ERROR-MESSAGE.
            GO TO 1000-START-SCREEN.
        END-1300-ERROR-FIELDS.
            EXIT.
 
+      ******************************************************************
+      *    [MF-RD] Si la recherche demandée porte sur le code secu     *
+      *    (modes 1 ou 3) et que le poste est bloqué suite à 5 échecs  *
+      *    consécutifs, impose la saisie du code superviseur avant de  *
+      *    laisser la recherche se poursuivre.                         *
+      ******************************************************************
+       1350-START-SECU-LOCK-CHECK.
+           IF WS-SECU-IS-LOCKED THEN
+               IF WS-CODE-REQUEST-SQL EQUAL 1
+                  OR WS-CODE-REQUEST-SQL EQUAL 3 THEN
+
+                   PERFORM 1360-START-SUPERVISOR-OVERRIDE
+                      THRU END-1360-SUPERVISOR-OVERRIDE
+               END-IF
+           END-IF.
+       END-1350-SECU-LOCK-CHECK.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Demande le code superviseur et redemande la saisie  *
+      *    tant qu'il n'est pas correct. Une fois validé, débloque le  *
+      *    poste et remet le compteur d'échecs à zéro.                 *
+      ******************************************************************
+       1360-START-SUPERVISOR-OVERRIDE.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           INITIALIZE SC-SUPERVISOR-INPUT.
+
+           DISPLAY 'SUPERVISOR_CODE' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-SUPERVISOR-CODE FROM ENVIRONMENT-VALUE.
+
+           ACCEPT SCREEN-SUPERVISOR-OVERRIDE.
+
+           IF SC-SUPERVISOR-INPUT NOT EQUAL WS-SUPERVISOR-CODE THEN
+               MOVE 'Code superviseur invalide.' TO WS-ERROR-MESSAGE
+               GO TO 1360-START-SUPERVISOR-OVERRIDE
+           END-IF.
+
+           MOVE ZERO TO WS-FAILED-SECU-COUNT.
+           SET WS-SECU-NOT-LOCKED TO TRUE.
+       END-1360-SUPERVISOR-OVERRIDE.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Ecrit une ligne dans le fichier d'audit pour chaque *
+      *    recherche effectuée : opérateur, date/heure, mode de        *
+      *    recherche (WS-CODE-REQUEST-SQL) et si une fiche a été       *
+      *    trouvée. Une seule fiche trouvée ou plusieurs homonymes     *
+      *    comptent tous les deux comme "trouvé". Le code secu saisi   *
+      *    et, si déjà connu à ce stade (recherche à réponse unique),  *
+      *    l'identifiant de la fiche trouvée sont aussi tracés pour    *
+      *    pouvoir répondre à "qui a consulté quelle fiche".           *
+      ******************************************************************
+       1800-START-AUDIT-LOG.
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+
+           OPEN EXTEND AUDIT-FILE.
+
+           IF WS-AUDIT-FILE-STATUS EQUAL '35' THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           MOVE WS-OPERATOR-ID          TO AUD-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE   TO AUD-TIMESTAMP.
+           MOVE WS-CODE-REQUEST-SQL     TO AUD-CODE-REQUEST-SQL.
+           MOVE SC-CODE-SECU            TO AUD-CODE-SECU.
+
+           IF WS-CUSTOMER-MATCH-COUNT EQUAL 1 THEN
+               MOVE WS-CUS-UUID TO AUD-UUID
+           ELSE
+               MOVE SPACES      TO AUD-UUID
+           END-IF.
+
+           IF WS-CUSTOMER-MATCH-COUNT > 0 THEN
+               MOVE 'O' TO AUD-FOUND-FLAG
+           ELSE
+               MOVE 'N' TO AUD-FOUND-FLAG
+           END-IF.
+
+           WRITE AUDIT-RECORD.
+
+           CLOSE AUDIT-FILE.
+
+      *    [MF-RD] Suivi des échecs consécutifs de recherche par code
+      *    secu, pour déclencher le blocage au bout de 5.
+           IF WS-CODE-REQUEST-SQL EQUAL 1 OR WS-CODE-REQUEST-SQL EQUAL 3
+              THEN
+
+               IF WS-CUSTOMER-MATCH-COUNT EQUAL 0 THEN
+                   ADD 1 TO WS-FAILED-SECU-COUNT
+                   IF WS-FAILED-SECU-COUNT NOT LESS THAN 5 THEN
+                       SET WS-SECU-IS-LOCKED TO TRUE
+                   END-IF
+               ELSE
+                   MOVE ZERO TO WS-FAILED-SECU-COUNT
+               END-IF
+           END-IF.
+       END-1800-AUDIT-LOG.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Si scback a trouvé plusieurs adhérents avec les     *
+      *    critères saisis (nom+prénom+naissance, avec ou sans code    *
+      *    secu), affiche la liste des fiches trouvées et fait choisir *
+      *    l'opérateur avant de continuer vers menucust.                *
+      ******************************************************************
+       1900-START-CUSTOMER-PICKLIST.
+           IF WS-CUSTOMER-MATCH-COUNT > 1 THEN
+               INITIALIZE WS-CUL-DISPLAY-TABLE
+
+               MOVE WS-CUSTOMER-MATCH-COUNT TO WS-PICKLIST-DISPLAY-COUNT
+               IF WS-PICKLIST-DISPLAY-COUNT > 15 THEN
+                   MOVE 15 TO WS-PICKLIST-DISPLAY-COUNT
+               END-IF
+
+               PERFORM 1910-BUILD-PICKLIST-LINE
+                  THRU END-1910-BUILD-PICKLIST-LINE
+                  VARYING WS-PICKLIST-CTR FROM 1 BY 1
+                  UNTIL WS-PICKLIST-CTR > WS-PICKLIST-DISPLAY-COUNT
+
+               MOVE SPACES TO WS-TRUNCATION-MESSAGE
+               IF WS-CUSTOMER-LIST-TRUNCATED THEN
+                   COMPUTE WS-EXTRA-MATCH-COUNT =
+                       WS-CUSTOMER-MATCH-COUNT
+                       - WS-PICKLIST-DISPLAY-COUNT
+                   STRING
+                       WS-EXTRA-MATCH-COUNT
+                       SPACE 'autre(s) adherent(s) non affiche(s).'
+                       DELIMITED BY SIZE
+                       INTO WS-TRUNCATION-MESSAGE
+                   END-STRING
+               END-IF
+
+               ACCEPT SCREEN-CUSTOMER-PICKLIST
+
+               PERFORM 1920-VALIDATE-PICKLIST-CHOICE
+                  THRU END-1920-VALIDATE-PICKLIST-CHOICE
+           END-IF.
+       END-1900-CUSTOMER-PICKLIST.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Formate une ligne "nom / prénom / naissance / ville"*
+      *    pour la fiche numéro WS-PICKLIST-CTR de WS-CUSTOMER-LIST.   *
+      ******************************************************************
+       1910-BUILD-PICKLIST-LINE.
+           MOVE WS-PICKLIST-CTR              TO WS-PLF-NUM.
+           MOVE WS-CUL-LASTNAME(WS-PICKLIST-CTR)
+                                              TO WS-PLF-LASTNAME.
+           MOVE WS-CUL-FIRSTNAME(WS-PICKLIST-CTR)
+                                              TO WS-PLF-FIRSTNAME.
+           MOVE WS-CUL-BIRTH-DATE(WS-PICKLIST-CTR)
+                                              TO WS-PLF-BIRTHDATE.
+           MOVE WS-CUL-TOWN(WS-PICKLIST-CTR) TO WS-PLF-TOWN.
+           MOVE WS-PICKLIST-LINE-FMT
+                             TO WS-CUL-DISPLAY-LINE(WS-PICKLIST-CTR).
+       END-1910-BUILD-PICKLIST-LINE.
+           EXIT.
+
+      ******************************************************************
+      *    [MF-RD] Vérifie que l'opérateur a choisi une ligne valide   *
+      *    et recopie la fiche correspondante dans WS-CUSTOMER. Sinon  *
+      *    redemande la sélection.                                     *
+      ******************************************************************
+       1920-VALIDATE-PICKLIST-CHOICE.
+           IF     SC-PICK-CHOICE < 1
+              OR  SC-PICK-CHOICE > WS-PICKLIST-DISPLAY-COUNT THEN
+
+               MOVE 'Numero de ligne invalide.' TO WS-ERROR-MESSAGE
+               GO TO 1900-START-CUSTOMER-PICKLIST
+           END-IF.
+
+           MOVE WS-CUL-ENTRY(SC-PICK-CHOICE) TO WS-CUSTOMER.
+       END-1920-VALIDATE-PICKLIST-CHOICE.
+           EXIT.
+
       ******************************************************************
       *    [RD] Si la requête SQL du back n'a pas trouvé d'adhérent    *
       *    redirige vers le paragraphe qui affiche l'écran de recherche*
       *    avec le message d'erreur adéquat.                           *
-      ****************************************************************** 
+      ******************************************************************
        2000-START-CUSTOMER-NOT-FOUND.
            IF WS-CUS-UUID EQUAL SPACES THEN
                MOVE "AUCUN ADHERENT TROUVE." TO WS-ERROR-MESSAGE
